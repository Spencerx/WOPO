@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "ENCODE-STRING".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  WHOLE-FIELD WRAPPER OVER
+001000*                    ENCODE-ASCII -- TAKES AN ESCAPED PIC X(5994)
+001100*                    FIELD AND ITS LENGTH, CALLS ENCODE-ASCII
+001200*                    ONCE PER BYTE, AND HANDS BACK THE FULLY
+001300*                    ASSEMBLED RAW TEXT IN ONE CALL INSTEAD OF
+001400*                    MAKING EVERY CALLER WRITE ITS OWN BYTE
+001500*                    LOOP, AS TRANCODE.COB ALREADY DOES
+001600*                    INTERNALLY FOR ITS OWN RECORDS.
+001700*--------------------------------------------------------------*
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  ESTR-ASCII-CHAR.
+002100     03 ESTR-CHAR-CODE           PIC 999.
+002200     03 ESTR-CHAR-STRING         PIC X(6).
+002400*
+002500 01  ESTR-EASC-CONTROL.
+002600     03 ESTR-EASC-BKSL-SW        PIC X.
+002700*
+002800 01  ESTR-BYTE-CONV.
+002900     03 ESTR-BYTE-CHAR           PIC X.
+003000     03 ESTR-BYTE-NUM REDEFINES ESTR-BYTE-CHAR
+003100                                 PIC 9(02) COMP-X.
+003200*
+003300 01  ESTR-INDEXES.
+003400     03 ESTR-IN-IDX              PIC 9(04) COMP VALUE 0.
+003500     03 ESTR-OUT-PTR             PIC 9(04) COMP VALUE 0.
+003550*
+003560*    USED ONLY TO PEEK AHEAD FOR A COMPLETE "$XXX$" OR "\"-STYLE
+003570*    TOKEN BEFORE CALLING ENCODE-ASCII -- SEE 1000-ENCODE-ONE-BYTE.
+003580 01  ESTR-TOKEN-SCAN.
+003590     03 ESTR-TOKEN-LEN           PIC 9(02) COMP VALUE 1.
+003600     03 ESTR-SCAN-POS            PIC 9(02) COMP VALUE 0.
+003610     03 ESTR-TOKEN-FOUND-SW      PIC X VALUE "N".
+003620     03 ESTR-SCAN-CHAR           PIC X VALUE SPACE.
+003630*
+003700 LINKAGE SECTION.
+003800 01  ESTR-ESC-TEXT               PIC X(5994).
+003900 01  ESTR-ESC-LEN                PIC 9(04) COMP.
+004000 01  ESTR-RAW-TEXT               PIC X(999).
+004100 01  ESTR-RAW-LEN                PIC 9(04) COMP.
+004200*
+004300 01  ESTR-CONTROL.
+004400*        MODE SWITCH -- PASSED STRAIGHT THROUGH TO ENCODE-ASCII'S
+004500*        OWN EASC-BKSL-SW.  SPACE (THE DEFAULT) KEEPS TODAY'S
+004600*        "$XXX$" INPUT CONVENTION; "Y" SWITCHES THE WHOLE FIELD
+004700*        TO C-STYLE BACKSLASH ESCAPES.
+004800     03 ESTR-BKSL-SW             PIC X.
+004900*
+005000 PROCEDURE DIVISION USING ESTR-ESC-TEXT, ESTR-ESC-LEN,
+005100         ESTR-RAW-TEXT, ESTR-RAW-LEN, ESTR-CONTROL.
+005200*
+005300 0000-MAINLINE.
+005400     MOVE SPACES TO ESTR-RAW-TEXT.
+005500     MOVE ESTR-BKSL-SW TO ESTR-EASC-BKSL-SW.
+005600     MOVE 1 TO ESTR-OUT-PTR.
+005650     MOVE 1 TO ESTR-IN-IDX.
+005700     PERFORM 1000-ENCODE-ONE-BYTE THRU 1000-EXIT
+005900         UNTIL ESTR-IN-IDX IS GREATER THAN ESTR-ESC-LEN.
+006000     COMPUTE ESTR-RAW-LEN = ESTR-OUT-PTR - 1.
+006100     GOBACK.
+006200*
+006300 1000-ENCODE-ONE-BYTE.
+006310     PERFORM 1010-NEXT-TOKEN-LEN THRU 1010-EXIT.
+006400     MOVE SPACES TO ESTR-CHAR-STRING.
+006410     MOVE ESTR-ESC-TEXT (ESTR-IN-IDX:ESTR-TOKEN-LEN)
+006420         TO ESTR-CHAR-STRING (1:ESTR-TOKEN-LEN).
+006600     CALL "ENCODE-ASCII" USING ESTR-ASCII-CHAR, ESTR-EASC-CONTROL.
+006700     IF ESTR-OUT-PTR IS LESS THAN OR EQUAL TO 999 THEN
+006800         MOVE ESTR-CHAR-CODE TO ESTR-BYTE-NUM
+006900         MOVE ESTR-BYTE-CHAR TO ESTR-RAW-TEXT (ESTR-OUT-PTR:1)
+007000         ADD 1 TO ESTR-OUT-PTR.
+007010     ADD ESTR-TOKEN-LEN TO ESTR-IN-IDX.
+007100 1000-EXIT.
+007200     EXIT.
+007210*
+007220*    PEEKS AHEAD FROM ESTR-IN-IDX TO FIND HOW MANY BYTES THE NEXT
+007230*    ESCAPE TOKEN OCCUPIES -- SAME CONVENTION AS TRANCODE.COB'S
+007240*    OWN ENCODE-SIDE SCAN, SINCE BOTH SIT IN FRONT OF THE SAME
+007250*    ENCODE-ASCII CONTRACT.
+007260 1010-NEXT-TOKEN-LEN.
+007270     MOVE 1 TO ESTR-TOKEN-LEN.
+007280     MOVE ESTR-ESC-TEXT (ESTR-IN-IDX:1) TO ESTR-SCAN-CHAR.
+007290     IF ESTR-SCAN-CHAR IS EQUAL TO "$" THEN
+007300         PERFORM 1020-SCAN-DOLLAR-TOKEN THRU 1020-EXIT
+007310     ELSE IF ESTR-EASC-BKSL-SW IS EQUAL TO "Y"
+007320             AND ESTR-SCAN-CHAR IS EQUAL TO "\" THEN
+007330         PERFORM 1030-SCAN-BACKSLASH-TOKEN THRU 1030-EXIT.
+007340 1010-EXIT.
+007350     EXIT.
+007360*
+007370 1020-SCAN-DOLLAR-TOKEN.
+007380     MOVE "N" TO ESTR-TOKEN-FOUND-SW.
+007390     PERFORM 1025-SCAN-ONE-POS THRU 1025-EXIT
+007400         VARYING ESTR-SCAN-POS FROM 2 BY 1
+007410         UNTIL ESTR-SCAN-POS > 6
+007420            OR ESTR-TOKEN-FOUND-SW IS EQUAL TO "Y".
+007430 1020-EXIT.
+007440     EXIT.
+007450*
+007460 1025-SCAN-ONE-POS.
+007470     IF (ESTR-IN-IDX + ESTR-SCAN-POS - 1)
+007480             IS LESS THAN OR EQUAL TO ESTR-ESC-LEN THEN
+007490         MOVE ESTR-ESC-TEXT (ESTR-IN-IDX + ESTR-SCAN-POS - 1:1)
+007500             TO ESTR-SCAN-CHAR
+007510         IF ESTR-SCAN-CHAR IS EQUAL TO "$" THEN
+007520             MOVE ESTR-SCAN-POS TO ESTR-TOKEN-LEN
+007530             MOVE "Y" TO ESTR-TOKEN-FOUND-SW
+007540         END-IF
+007550     ELSE
+007560         MOVE "Y" TO ESTR-TOKEN-FOUND-SW.
+007570 1025-EXIT.
+007580     EXIT.
+007590*
+007600 1030-SCAN-BACKSLASH-TOKEN.
+007610     IF (ESTR-IN-IDX + 1) IS GREATER THAN ESTR-ESC-LEN THEN
+007620         MOVE 1 TO ESTR-TOKEN-LEN
+007630     ELSE
+007640         MOVE ESTR-ESC-TEXT (ESTR-IN-IDX + 1:1) TO ESTR-SCAN-CHAR
+007650         IF ESTR-SCAN-CHAR IS EQUAL TO "x"
+007660                 AND (ESTR-IN-IDX + 3) IS LESS THAN
+007670                     OR EQUAL TO ESTR-ESC-LEN THEN
+007680             MOVE 4 TO ESTR-TOKEN-LEN
+007690         ELSE
+007700             MOVE 2 TO ESTR-TOKEN-LEN
+007710         END-IF
+007720     END-IF.
+007730 1030-EXIT.
+007740     EXIT.
