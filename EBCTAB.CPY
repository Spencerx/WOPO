@@ -0,0 +1,52 @@
+000100*--------------------------------------------------------------*
+000200* EBCTAB -- EBCDIC-TO-ASCII BYTE TRANSLATION TABLE.
+000300*
+000400* ENTRY (EBCDIC-BYTE-VALUE + 1) HOLDS THE ASCII CODE POINT (AS A
+000500* NUMERIC PIC 999) THAT THE GIVEN RAW EBCDIC BYTE TRANSLATES TO.
+000600* THIS IS THE STANDARD CODE PAGE 037 MAPPING -- THE SAME ONE THE
+000700* SHOP'S FTP/CONNECT:DIRECT TRANSLATE TABLES HAVE ALWAYS USED.
+000800*
+000900* COPY THIS MEMBER INTO WORKING-STORAGE AHEAD OF A CALL TO
+001000* EBCDIC-TO-ASCII (EBCASCII.COB), WHICH INDEXES IT DIRECTLY BY
+001100* THE INCOMING BYTE'S BINARY VALUE.
+001200*
+001300* MODIFICATION HISTORY.
+001400*    2026-08-08  DS  INITIAL VERSION.
+001500*--------------------------------------------------------------*
+001600 01  EBCT-CODES-LIT.
+001700     03 FILLER PIC X(48) VALUE
+001750         "000001002003156009134127151141142011012013014015".
+001800     03 FILLER PIC X(48) VALUE
+001850         "016017018019157133008135024025146143028029030031".
+001900     03 FILLER PIC X(48) VALUE
+001950         "128129130131132010023027136137138139140005006007".
+002000     03 FILLER PIC X(48) VALUE
+002050         "144145022147148149150004152153154155020021158026".
+002100     03 FILLER PIC X(48) VALUE
+002150         "032160226228224225227229231241162046060040043124".
+002200     03 FILLER PIC X(48) VALUE
+002250         "038233234235232237238239236223033036042041059172".
+002300     03 FILLER PIC X(48) VALUE
+002350         "045047194196192193195197199209166044037095062063".
+002400     03 FILLER PIC X(48) VALUE
+002450         "248201202203200205206207204096058035064039061034".
+002500     03 FILLER PIC X(48) VALUE
+002550         "216097098099100101102103104105171187240253254177".
+002600     03 FILLER PIC X(48) VALUE
+002650         "176106107108109110111112113114170186230184198164".
+002700     03 FILLER PIC X(48) VALUE
+002750         "181126115116117118119120121122161191208221222174".
+002800     03 FILLER PIC X(48) VALUE
+002850         "094163165183169167182188189190091093175168180215".
+002900     03 FILLER PIC X(48) VALUE
+002950         "123065066067068069070071072073173244246242243245".
+003000     03 FILLER PIC X(48) VALUE
+003050         "125074075076077078079080081082185251252249250255".
+003100     03 FILLER PIC X(48) VALUE
+003150         "092247083084085086087088089090178212214210211213".
+003200     03 FILLER PIC X(48) VALUE
+003250         "048049050051052053054055056057179219220217218159".
+003300 01  EBCT-CODE-TABLE REDEFINES EBCT-CODES-LIT.
+003350     03 EBCT-ASCII-CODE         PIC 999 OCCURS 256 TIMES
+003400                                INDEXED BY EBCT-IDX.
+003450*
