@@ -0,0 +1,79 @@
+//TRANCODE JOB (ACCTG),'ASCII TRANSCODE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* TRANCODE  -- NIGHTLY BATCH TRANSCODE OF A SEQUENTIAL FILE
+//*              THROUGH DECODE-ASCII/ENCODE-ASCII.
+//*
+//*              PARM='DECODE'  -- RAW BYTES    -> "$XXX$" TOKENS
+//*              PARM='ENCODE'  -- "$XXX$" TOKENS -> RAW BYTES
+//*
+//*              APPEND 'RESTART' TO PARM TO RESUME FROM THE LAST
+//*              CHECKPOINT (PROD.TRANCODE.CKPT) INSTEAD OF THE TOP
+//*              OF THE INPUT FILE, E.G. PARM='DECODE RESTART'.
+//*
+//*              A RESTART RUN REOPENS OUTFILE EXTEND AND CKPTFILE
+//*              INPUT, SO BOTH MUST ALREADY EXIST -- SET RESTART
+//*              TO YES BELOW TO RESUME A FAILED RUN.  THE EXEC PARM
+//*              AND THE DD DISPOSITIONS BOTH COME FROM THIS ONE
+//*              SYMBOLIC, SO THERE IS NO SEPARATE EDIT TO KEEP IN
+//*              STEP WITH IT.
+//*
+//*              SET MODE BELOW TO SELECT DECODE OR ENCODE.  OUTFILE'S
+//*              DCB COMES FROM THE SAME SYMBOLIC -- DECODE'S OUTPUT IS
+//*              "$XXX$"-ESCAPED TEXT (LRECL=5994) WHILE ENCODE'S
+//*              OUTPUT IS RAW BYTES (LRECL=999) -- SO THERE IS NO
+//*              SEPARATE EDIT TO KEEP IN STEP WITH IT EITHER.
+//*--------------------------------------------------------------*
+//         SET MODE=DECODE
+//         SET RESTART=NO
+// IF (MODE = DECODE) THEN
+// IF (RESTART = NO) THEN
+//STEP010  EXEC PGM=TRANCODE,PARM='DECODE'
+//STEPLIB  DD   DSN=PROD.TRANCODE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.TRANCODE.INPUT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.TRANCODE.OUTPUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=5994,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.TRANCODE.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+// ELSE
+//STEP010  EXEC PGM=TRANCODE,PARM='DECODE RESTART'
+//STEPLIB  DD   DSN=PROD.TRANCODE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.TRANCODE.INPUT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.TRANCODE.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=5994,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.TRANCODE.CKPT,
+//             DISP=OLD
+// ENDIF
+// ELSE
+// IF (RESTART = NO) THEN
+//STEP010  EXEC PGM=TRANCODE,PARM='ENCODE'
+//STEPLIB  DD   DSN=PROD.TRANCODE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.TRANCODE.INPUT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.TRANCODE.OUTPUT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=999,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.TRANCODE.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+// ELSE
+//STEP010  EXEC PGM=TRANCODE,PARM='ENCODE RESTART'
+//STEPLIB  DD   DSN=PROD.TRANCODE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.TRANCODE.INPUT,DISP=SHR
+//OUTFILE  DD   DSN=PROD.TRANCODE.OUTPUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=999,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.TRANCODE.CKPT,
+//             DISP=OLD
+// ENDIF
+// ENDIF
+//ESCMNEM  DD   DSN=PROD.ESCMNEM.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
