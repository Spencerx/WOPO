@@ -4,401 +4,279 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 STRING-POINTER PIC 9.
+           COPY ESCTAB.
+       01 EASC-SWITCHES.
+           03 EASC-TABLE-LOADED-SW PIC X(01) VALUE "N".
+               88 EASC-TABLE-LOADED VALUE "Y".
+      *    USED ONLY BY BACKSLASH-ESCAPE-CHAR, BELOW, TO TURN A \xNN
+      *    HEX-DIGIT CHARACTER INTO ITS NIBBLE VALUE -- SAME
+      *    REDEFINES-OVER-COMP-X TECHNIQUE USED ELSEWHERE IN THIS SHOP
+      *    TO GET AT A BYTE'S RAW BINARY VALUE WITHOUT AN INTRINSIC
+      *    FUNCTION CALL.
+       01 EASC-HEX-BYTE1.
+           03 EASC-HEX-CHAR1 PIC X(01).
+           03 EASC-HEX-ORD1 REDEFINES EASC-HEX-CHAR1 PIC 9(02) COMP-X.
+       01 EASC-HEX-BYTE2.
+           03 EASC-HEX-CHAR2 PIC X(01).
+           03 EASC-HEX-ORD2 REDEFINES EASC-HEX-CHAR2 PIC 9(02) COMP-X.
+       01 EASC-HEX-HIGH PIC 999.
+       01 EASC-HEX-LOW PIC 999.
+      *    DIRECT REVERSE-LOOKUP TABLE, BUILT ONCE ON THE FIRST CALL:
+      *    FOR EVERY BYTE VALUE THAT DECODE-ASCII PASSES THROUGH AS
+      *    ITSELF (SPACE, DIGITS, UPPERCASE LETTERS, AND A HANDFUL OF
+      *    PUNCTUATION MARKS) THE CODE POINT IS JUST THE BYTE'S OWN
+      *    ORDINAL VALUE, SO THIS REPLACES THE FORMER CHAIN OF ELSE-IF
+      *    TESTS (ONE PER PASSTHROUGH CHARACTER) WITH A SINGLE TABLE
+      *    LOOKUP KEYED BY THE INPUT BYTE -- 999 MARKS A BYTE THAT IS
+      *    NOT A DIRECT PASSTHROUGH AND STILL NEEDS THE MNEMONIC-TABLE
+      *    SEARCH BELOW.
+       01 EASC-DIRECT-TABLE.
+           03 EASC-DIRECT-ENTRY PIC 999 OCCURS 256 TIMES
+                                 INDEXED BY EASC-DIR-IDX.
+       01 EASC-PROBE-ORD PIC 999.
+       01 EASC-LOOKUP-BYTE.
+           03 EASC-LOOKUP-CHAR PIC X(01).
+           03 EASC-LOOKUP-ORD REDEFINES EASC-LOOKUP-CHAR
+                               PIC 9(02) COMP-X.
+      *    REVERSE (TOKEN -> CODE) HASH INDEX FOR THE MNEMONIC LOOKUP
+      *    BELOW, BUILT ONCE ON THE FIRST CALL ALONGSIDE
+      *    EASC-DIRECT-TABLE.  REPLACES THE FORMER SEARCH OVER
+      *    ESCT-TOKEN-ENTRY (LINEAR IN THE NUMBER OF MNEMONICS) WITH A
+      *    CONSTANT-TIME HASH LOOKUP -- HASH THE INCOMING "$XXX$"-STYLE
+      *    TOKEN TO A SLOT, AND LINEARLY PROBE FORWARD ONLY ON A
+      *    COLLISION (RARE -- THE TABLE HAS 509 SLOTS FOR AT MOST 256
+      *    POSSIBLE TOKENS, SO THE EXPECTED PROBE COUNT IS 1).
+       01  EASC-REVERSE-TABLE.
+           03 EASC-REV-ENTRY OCCURS 509 TIMES
+                              INDEXED BY EASC-REV-IDX.
+               05 EASC-REV-TOKEN PIC X(06).
+               05 EASC-REV-CODE  PIC 999.
+       01  EASC-REV-FOUND-SW PIC X(01) VALUE "N".
+       01  EASC-HASH-SOURCE PIC X(06).
+       01  EASC-HASH-WORK.
+           03 EASC-HASH-SUM     PIC 9(09) COMP.
+           03 EASC-HASH-JUNK    PIC 9(09) COMP.
+           03 EASC-HASH-POS     PIC 9(02) COMP.
+           03 EASC-HASH-SLOT    PIC 9(04) COMP.
+           03 EASC-HASH-PROBES  PIC 9(04) COMP.
+           03 EASC-HASH-BYTE.
+               05 EASC-HASH-CHAR PIC X(01).
+               05 EASC-HASH-ORD REDEFINES EASC-HASH-CHAR
+                                 PIC 9(02) COMP-X.
 
        LINKAGE SECTION.
        01 ASCII-CHARACTER.
            03 CHAR-CODE PIC 999.
            03 COBOL-STRING PIC X(6).
-      *        CONTROL CHARACTERS.
-               88 ASCII-NUL VALUE "NUL".
-               88 ASCII-SOH VALUE "SOH".
-               88 ASCII-STX VALUE "STX".
-               88 ASCII-ETX VALUE "ETX".
-               88 ASCII-EOT VALUE "EOT".
-               88 ASCII-ENQ VALUE "ENQ".
-               88 ASCII-ACK VALUE "ACK".
-               88 ASCII-BEL VALUE "BEL".
-               88 ASCII-BS  VALUE "BS".
-               88 ASCII-TAB VALUE "TAB".
-               88 ASCII-LF  VALUE "LF".
-               88 ASCII-VT  VALUE "VT".
-               88 ASCII-FF  VALUE "FF".
-               88 ASCII-CR  VALUE "CR".
-               88 ASCII-SO  VALUE "SO".
-               88 ASCII-SI  VALUE "SI".
-               88 ASCII-DLE VALUE "DLE".
-               88 ASCII-DC1 VALUE "DC1".
-               88 ASCII-DC2 VALUE "DC2".
-               88 ASCII-DC3 VALUE "DC3".
-               88 ASCII-DC4 VALUE "DC4".
-               88 ASCII-NAK VALUE "NAK".
-               88 ASCII-SYN VALUE "SYN".
-               88 ASCII-ETB VALUE "ETB".
-               88 ASCII-CAN VALUE "CAN".
-               88 ASCII-EM  VALUE "EM".
-               88 ASCII-SUB VALUE "SUB".
-               88 ASCII-ESC VALUE "ESC".
-               88 ASCII-FS  VALUE "FS".
-               88 ASCII-GS  VALUE "GS".
-               88 ASCII-RS  VALUE "RS".
-               88 ASCII-US  VALUE "US".
-      *        PRINTABLE CHARACTERS.
-               88 ASCII-SPC  VALUE SPACE.
-               88 ASCII-EXC  VALUE "EXC".
-      *        ASCII-DBQT DEFINED BELOW UNDER FIRST-CHAR.
-               88 ASCII-PND  VALUE "PND".
-               88 ASCII-DLR  VALUE "$".
-               88 ASCII-PCNT VALUE "PCNT".
-               88 ASCII-AMP  VALUE "AMP".
-               88 ASCII-SGQT VALUE "SGQT".
-               88 ASCII-LPRN VALUE "(".
-               88 ASCII-RPRN VALUE ")".
-               88 ASCII-STAR VALUE "*".
-               88 ASCII-PLUS VALUE "+".
-               88 ASCII-COMA VALUE ",".
-               88 ASCII-DASH VALUE "-".
-               88 ASCII-DOT  VALUE ".".
-               88 ASCII-SLSH VALUE "/".
-               88 ASCII-NUM0 VALUE 0.
-               88 ASCII-NUM1 VALUE 1.
-               88 ASCII-NUM2 VALUE 2.
-               88 ASCII-NUM3 VALUE 3.
-               88 ASCII-NUM4 VALUE 4.
-               88 ASCII-NUM5 VALUE 5.
-               88 ASCII-NUM6 VALUE 6.
-               88 ASCII-NUM7 VALUE 7.
-               88 ASCII-NUM8 VALUE 8.
-               88 ASCII-NUM9 VALUE 9.
-               88 ASCII-COLN VALUE "COLN".
-               88 ASCII-SCLN VALUE ";".
-               88 ASCII-LESS VALUE "<".
-               88 ASCII-EQL  VALUE "=".
-               88 ASCII-GRTR VALUE ">".
-               88 ASCII-QUES VALUE "QUES".
-               88 ASCII-AT   VALUE "AT".
-               88 ASCII-LETA VALUES "A".
-               88 ASCII-LETB VALUES "B".
-               88 ASCII-LETC VALUES "C".
-               88 ASCII-LETD VALUES "D".
-               88 ASCII-LETE VALUES "E".
-               88 ASCII-LETF VALUES "F".
-               88 ASCII-LETG VALUES "G".
-               88 ASCII-LETH VALUES "H".
-               88 ASCII-LETI VALUES "I".
-               88 ASCII-LETJ VALUES "J".
-               88 ASCII-LETK VALUES "K".
-               88 ASCII-LETL VALUES "L".
-               88 ASCII-LETM VALUES "M".
-               88 ASCII-LETN VALUES "N".
-               88 ASCII-LETO VALUES "O".
-               88 ASCII-LETP VALUES "P".
-               88 ASCII-LETQ VALUES "Q".
-               88 ASCII-LETR VALUES "R".
-               88 ASCII-LETS VALUES "S".
-               88 ASCII-LETT VALUES "T".
-               88 ASCII-LETU VALUES "U".
-               88 ASCII-LETV VALUES "V".
-               88 ASCII-LETW VALUES "W".
-               88 ASCII-LETX VALUES "X".
-               88 ASCII-LETY VALUES "Y".
-               88 ASCII-LETZ VALUES "Z".
-               88 ASCII-LOWA VALUES "LOWA".
-               88 ASCII-LOWB VALUES "LOWB".
-               88 ASCII-LOWC VALUES "LOWC".
-               88 ASCII-LOWD VALUES "LOWD".
-               88 ASCII-LOWE VALUES "LOWE".
-               88 ASCII-LOWF VALUES "LOWF".
-               88 ASCII-LOWG VALUES "LOWG".
-               88 ASCII-LOWH VALUES "LOWH".
-               88 ASCII-LOWI VALUES "LOWI".
-               88 ASCII-LOWJ VALUES "LOWJ".
-               88 ASCII-LOWK VALUES "LOWK".
-               88 ASCII-LOWL VALUES "LOWL".
-               88 ASCII-LOWM VALUES "LOWM".
-               88 ASCII-LOWN VALUES "LOWN".
-               88 ASCII-LOWO VALUES "LOWO".
-               88 ASCII-LOWP VALUES "LOWP".
-               88 ASCII-LOWQ VALUES "LOWQ".
-               88 ASCII-LOWR VALUES "LOWR".
-               88 ASCII-LOWS VALUES "LOWS".
-               88 ASCII-LOWT VALUES "LOWT".
-               88 ASCII-LOWU VALUES "LOWU".
-               88 ASCII-LOWV VALUES "LOWV".
-               88 ASCII-LOWW VALUES "LOWW".
-               88 ASCII-LOWX VALUES "LOWX".
-               88 ASCII-LOWY VALUES "LOWY".
-               88 ASCII-LOWZ VALUES "LOWZ".
-               88 ASCII-LSQB VALUE "LSQB".
-               88 ASCII-BKSL VALUE "BKSL".
-               88 ASCII-RSQB VALUE "RSQB".
-               88 ASCII-CRT  VALUE "CRT".
-               88 ASCII-UNDS VALUE "UNDS".
-               88 ASCII-BKTK VALUE "BKTK".
-               88 ASCII-LCRB VALUE "LCRB".
-               88 ASCII-PIPE VALUE "PIPE".
-               88 ASCII-RCRB VALUE "RCRB".
-               88 ASCII-TLDE VALUE "TLDE".
-      *        LONELY CONTROL CHAR
-               88 ASCII-DEL VALUE "DEL".
            03 FIRST-CHAR REDEFINES COBOL-STRING PIC X.
                88 ASCII-DBQT VALUE QUOTE.
+               88 ASCII-BKSL-MARK VALUE "\".
+      *        MODE SWITCH -- WHEN SET, ENCODE-ASCII ALSO RECOGNIZES
+      *        CONVENTIONAL C-STYLE BACKSLASH ESCAPES (\n, \t, \\,
+      *        \xNN, ...) AS AN ALTERNATE INPUT FORMAT, FOR EXTRACT
+      *        FILES THAT ARRIVE ESCAPED THAT WAY INSTEAD OF IN OUR
+      *        "$XXX$" CONVENTION.  SPACE (THE DEFAULT) KEEPS TODAY'S
+      *        BEHAVIOR -- A LEADING "\" IS THEN JUST A BARE LITERAL,
+      *        AS IT ALWAYS HAS BEEN.
+       01 EASC-CONTROL.
+           03 EASC-BKSL-SW PIC X.
+               88 EASC-BKSL-MODE VALUE "Y".
 
-       PROCEDURE DIVISION USING ASCII-CHARACTER.
-       IF ASCII-NUL THEN
-           MOVE 0 TO CHAR-CODE
-       ELSE IF ASCII-SOH THEN
-           MOVE 1 TO CHAR-CODE
-       ELSE IF ASCII-STX THEN
-           MOVE 2 TO CHAR-CODE
-       ELSE IF ASCII-ETX THEN
-           MOVE 3 TO CHAR-CODE
-       ELSE IF ASCII-EOT THEN
-           MOVE 4 TO CHAR-CODE
-       ELSE IF ASCII-ENQ THEN
-           MOVE 5 TO CHAR-CODE
-       ELSE IF ASCII-ACK THEN
-           MOVE 6 TO CHAR-CODE
-       ELSE IF ASCII-BEL THEN
-           MOVE 7 TO CHAR-CODE
-       ELSE IF ASCII-BS THEN
-           MOVE 8 TO CHAR-CODE
-       ELSE IF ASCII-TAB THEN
-           MOVE 9 TO CHAR-CODE
-       ELSE IF ASCII-LF THEN
-           MOVE 10 TO CHAR-CODE
-       ELSE IF ASCII-VT THEN
-           MOVE 11 TO CHAR-CODE
-       ELSE IF ASCII-FF THEN
-           MOVE 12 TO CHAR-CODE
-       ELSE IF ASCII-CR THEN
-           MOVE 13 TO CHAR-CODE
-       ELSE IF ASCII-SO THEN
-           MOVE 14 TO CHAR-CODE
-       ELSE IF ASCII-SI THEN
-           MOVE 15 TO CHAR-CODE
-       ELSE IF ASCII-DLE THEN
-           MOVE 16 TO CHAR-CODE
-       ELSE IF ASCII-DC1 THEN
-           MOVE 17 TO CHAR-CODE
-       ELSE IF ASCII-DC2 THEN
-           MOVE 18 TO CHAR-CODE
-       ELSE IF ASCII-DC3 THEN
-           MOVE 19 TO CHAR-CODE
-       ELSE IF ASCII-DC4 THEN
-           MOVE 20 TO CHAR-CODE
-       ELSE IF ASCII-NAK THEN
-           MOVE 21 TO CHAR-CODE
-       ELSE IF ASCII-SYN THEN
-           MOVE 22 TO CHAR-CODE
-       ELSE IF ASCII-ETB THEN
-           MOVE 23 TO CHAR-CODE
-       ELSE IF ASCII-CAN THEN
-           MOVE 24 TO CHAR-CODE
-       ELSE IF ASCII-EM THEN
-           MOVE 25 TO CHAR-CODE
-       ELSE IF ASCII-SUB THEN
-           MOVE 26 TO CHAR-CODE
-       ELSE IF ASCII-ESC THEN
-           MOVE 27 TO CHAR-CODE
-       ELSE IF ASCII-FS THEN
-           MOVE 28 TO CHAR-CODE
-       ELSE IF ASCII-GS THEN
-           MOVE 29 TO CHAR-CODE
-       ELSE IF ASCII-RS THEN
-           MOVE 30 TO CHAR-CODE
-       ELSE IF ASCII-US THEN
-           MOVE 31 TO CHAR-CODE
-       ELSE IF ASCII-SPC THEN
-           MOVE 32 TO CHAR-CODE
-       ELSE IF ASCII-EXC THEN
-           MOVE 33 TO CHAR-CODE
-       ELSE IF ASCII-DBQT THEN
-           MOVE 34 TO CHAR-CODE
-       ELSE IF ASCII-PND THEN
-           MOVE 35 TO CHAR-CODE
-       ELSE IF ASCII-DLR THEN
-           MOVE 36 TO CHAR-CODE
-       ELSE IF ASCII-PCNT THEN
-           MOVE 37 TO CHAR-CODE
-       ELSE IF ASCII-AMP THEN
-           MOVE 38 TO CHAR-CODE
-       ELSE IF ASCII-SGQT THEN
-           MOVE 39 TO CHAR-CODE
-       ELSE IF ASCII-LPRN THEN
-           MOVE 40 TO CHAR-CODE
-       ELSE IF ASCII-RPRN THEN
-           MOVE 41 TO CHAR-CODE
-       ELSE IF ASCII-STAR THEN
-           MOVE 42 TO CHAR-CODE
-       ELSE IF ASCII-PLUS THEN
-           MOVE 43 TO CHAR-CODE
-       ELSE IF ASCII-COMA THEN
-           MOVE 44 TO CHAR-CODE
-       ELSE IF ASCII-DASH THEN
-           MOVE 45 TO CHAR-CODE
-       ELSE IF ASCII-DOT THEN
-           MOVE 46 TO CHAR-CODE
-       ELSE IF ASCII-SLSH THEN
-           MOVE 47 TO CHAR-CODE
-       ELSE IF ASCII-NUM0 THEN
-           MOVE 48 TO CHAR-CODE
-       ELSE IF ASCII-NUM1 THEN
-           MOVE 49 TO CHAR-CODE
-       ELSE IF ASCII-NUM2 THEN
-           MOVE 50 TO CHAR-CODE
-       ELSE IF ASCII-NUM3 THEN
-           MOVE 51 TO CHAR-CODE
-       ELSE IF ASCII-NUM4 THEN
-           MOVE 52 TO CHAR-CODE
-       ELSE IF ASCII-NUM5 THEN
-           MOVE 53 TO CHAR-CODE
-       ELSE IF ASCII-NUM6 THEN
-           MOVE 54 TO CHAR-CODE
-       ELSE IF ASCII-NUM7 THEN
-           MOVE 55 TO CHAR-CODE
-       ELSE IF ASCII-NUM8 THEN
-           MOVE 56 TO CHAR-CODE
-       ELSE IF ASCII-NUM9 THEN
-           MOVE 57 TO CHAR-CODE
-       ELSE IF ASCII-COLN THEN
-           MOVE 58 TO CHAR-CODE
-       ELSE IF ASCII-SCLN THEN
-           MOVE 59 TO CHAR-CODE
-       ELSE IF ASCII-LESS THEN
-           MOVE 60 TO CHAR-CODE
-       ELSE IF ASCII-EQL THEN
-           MOVE 61 TO CHAR-CODE
-       ELSE IF ASCII-GRTR THEN
-           MOVE 62 TO CHAR-CODE
-       ELSE IF ASCII-QUES THEN
-           MOVE 63 TO CHAR-CODE
-       ELSE IF ASCII-AT THEN
-           MOVE 64 TO CHAR-CODE
-       ELSE IF ASCII-LETA THEN
-           MOVE 65 TO CHAR-CODE
-       ELSE IF ASCII-LETB THEN
-           MOVE 66 TO CHAR-CODE
-       ELSE IF ASCII-LETC THEN
-           MOVE 67 TO CHAR-CODE
-       ELSE IF ASCII-LETD THEN
-           MOVE 68 TO CHAR-CODE
-       ELSE IF ASCII-LETE THEN
-           MOVE 69 TO CHAR-CODE
-       ELSE IF ASCII-LETF THEN
-           MOVE 70 TO CHAR-CODE
-       ELSE IF ASCII-LETG THEN
-           MOVE 71 TO CHAR-CODE
-       ELSE IF ASCII-LETH THEN
-           MOVE 72 TO CHAR-CODE
-       ELSE IF ASCII-LETI THEN
-           MOVE 73 TO CHAR-CODE
-       ELSE IF ASCII-LETJ THEN
-           MOVE 74 TO CHAR-CODE
-       ELSE IF ASCII-LETK THEN
-           MOVE 75 TO CHAR-CODE
-       ELSE IF ASCII-LETL THEN
-           MOVE 76 TO CHAR-CODE
-       ELSE IF ASCII-LETM THEN
-           MOVE 77 TO CHAR-CODE
-       ELSE IF ASCII-LETN THEN
-           MOVE 78 TO CHAR-CODE
-       ELSE IF ASCII-LETO THEN
-           MOVE 79 TO CHAR-CODE
-       ELSE IF ASCII-LETP THEN
-           MOVE 80 TO CHAR-CODE
-       ELSE IF ASCII-LETQ THEN
-           MOVE 81 TO CHAR-CODE
-       ELSE IF ASCII-LETR THEN
-           MOVE 82 TO CHAR-CODE
-       ELSE IF ASCII-LETS THEN
-           MOVE 83 TO CHAR-CODE
-       ELSE IF ASCII-LETT THEN
-           MOVE 84 TO CHAR-CODE
-       ELSE IF ASCII-LETU THEN
-           MOVE 85 TO CHAR-CODE
-       ELSE IF ASCII-LETV THEN
-           MOVE 86 TO CHAR-CODE
-       ELSE IF ASCII-LETW THEN
-           MOVE 87 TO CHAR-CODE
-       ELSE IF ASCII-LETX THEN
-           MOVE 88 TO CHAR-CODE
-       ELSE IF ASCII-LETY THEN
-           MOVE 89 TO CHAR-CODE
-       ELSE IF ASCII-LETZ THEN
-           MOVE 90 TO CHAR-CODE
-       ELSE IF ASCII-LSQB THEN
-           MOVE 91 TO CHAR-CODE
-       ELSE IF ASCII-BKSL THEN
-           MOVE 92 TO CHAR-CODE
-       ELSE IF ASCII-RSQB THEN
-           MOVE 93 TO CHAR-CODE
-       ELSE IF ASCII-CRT THEN
-           MOVE 94 TO CHAR-CODE
-       ELSE IF ASCII-UNDS THEN
-           MOVE 95 TO CHAR-CODE
-       ELSE IF ASCII-BKTK THEN
-           MOVE 96 TO CHAR-CODE
-       ELSE IF ASCII-LOWA THEN
-           MOVE 97 TO CHAR-CODE
-       ELSE IF ASCII-LOWB THEN
-           MOVE 98 TO CHAR-CODE
-       ELSE IF ASCII-LOWC THEN
-           MOVE 99 TO CHAR-CODE
-       ELSE IF ASCII-LOWD THEN
-           MOVE 100 TO CHAR-CODE
-       ELSE IF ASCII-LOWE THEN
-           MOVE 101 TO CHAR-CODE
-       ELSE IF ASCII-LOWF THEN
-           MOVE 102 TO CHAR-CODE
-       ELSE IF ASCII-LOWG THEN
-           MOVE 103 TO CHAR-CODE
-       ELSE IF ASCII-LOWH THEN
-           MOVE 104 TO CHAR-CODE
-       ELSE IF ASCII-LOWI THEN
-           MOVE 105 TO CHAR-CODE
-       ELSE IF ASCII-LOWJ THEN
-           MOVE 106 TO CHAR-CODE
-       ELSE IF ASCII-LOWK THEN
-           MOVE 107 TO CHAR-CODE
-       ELSE IF ASCII-LOWL THEN
-           MOVE 108 TO CHAR-CODE
-       ELSE IF ASCII-LOWM THEN
-           MOVE 109 TO CHAR-CODE
-       ELSE IF ASCII-LOWN THEN
-           MOVE 110 TO CHAR-CODE
-       ELSE IF ASCII-LOWO THEN
-           MOVE 111 TO CHAR-CODE
-       ELSE IF ASCII-LOWP THEN
-           MOVE 112 TO CHAR-CODE
-       ELSE IF ASCII-LOWQ THEN
-           MOVE 113 TO CHAR-CODE
-       ELSE IF ASCII-LOWR THEN
-           MOVE 114 TO CHAR-CODE
-       ELSE IF ASCII-LOWS THEN
-           MOVE 115 TO CHAR-CODE
-       ELSE IF ASCII-LOWT THEN
-           MOVE 116 TO CHAR-CODE
-       ELSE IF ASCII-LOWU THEN
-           MOVE 117 TO CHAR-CODE
-       ELSE IF ASCII-LOWV THEN
-           MOVE 118 TO CHAR-CODE
-       ELSE IF ASCII-LOWW THEN
-           MOVE 119 TO CHAR-CODE
-       ELSE IF ASCII-LOWX THEN
-           MOVE 120 TO CHAR-CODE
-       ELSE IF ASCII-LOWY THEN
-           MOVE 121 TO CHAR-CODE
-       ELSE IF ASCII-LOWZ THEN
-           MOVE 122 TO CHAR-CODE
-       ELSE IF ASCII-LCRB THEN
-           MOVE 123 TO CHAR-CODE
-       ELSE IF ASCII-PIPE THEN
-           MOVE 124 TO CHAR-CODE
-       ELSE IF ASCII-RCRB THEN
-           MOVE 125 TO CHAR-CODE
-       ELSE IF ASCII-TLDE THEN
-           MOVE 126 TO CHAR-CODE
-       ELSE IF ASCII-DEL THEN
-           MOVE 127 TO CHAR-CODE
-       ELSE MOVE COBOL-STRING TO CHAR-CODE.
+       PROCEDURE DIVISION USING ASCII-CHARACTER, EASC-CONTROL.
+       IF NOT EASC-TABLE-LOADED THEN
+           CALL "ESCAPE-TABLE-LOAD" USING ESCT-TOKENS-LIT
+           PERFORM BUILD-ONE-DIRECT-ENTRY
+               VARYING EASC-DIR-IDX FROM 1 BY 1
+               UNTIL EASC-DIR-IDX > 256
+           PERFORM BUILD-REVERSE-INDEX
+           SET EASC-TABLE-LOADED TO TRUE.
+       IF EASC-BKSL-MODE AND ASCII-BKSL-MARK THEN
+           PERFORM BACKSLASH-ESCAPE-CHAR
+       ELSE
+           MOVE FIRST-CHAR TO EASC-LOOKUP-CHAR
+           SET EASC-DIR-IDX TO EASC-LOOKUP-ORD
+           ADD 1 TO EASC-DIR-IDX
+           IF EASC-DIRECT-ENTRY (EASC-DIR-IDX) IS EQUAL TO 999
+           THEN
+      *            NUMERIC FALLBACK, E.G. "$128$", FOR CODES WITH NO
+      *            NAMED MNEMONIC -- MATCHES DECODE-ASCII'S ELSE LEG.
+      *            A WHOLE-STRING RANGE TEST ("$000$ " THRU "$999$ ")
+      *            IS NOT SAFE HERE -- COBOL RANGE COMPARISON STOPS AT
+      *            THE FIRST DIFFERING BYTE, SO A MALFORMED "$3XY$ "
+      *            WOULD STILL TEST TRUE.  CHECK THE DELIMITERS AND
+      *            THE THREE DIGIT POSITIONS EXPLICITLY INSTEAD.
+               IF COBOL-STRING (1:1) IS EQUAL TO "$" AND
+                  COBOL-STRING (5:2) IS EQUAL TO "$ " AND
+                  COBOL-STRING (2:3) IS NUMERIC THEN
+                   MOVE COBOL-STRING (2:3) TO CHAR-CODE
+               ELSE
+      *                EVERY OTHER CODE POINT (CONTROL CHARACTERS, THE
+      *                LOWERCASE LETTERS, AND THE PUNCTUATION MARKS
+      *                THAT WOULD OTHERWISE COLLIDE WITH THE "$"
+      *                ESCAPE) IS SHOWN AS A "$XXX$"-STYLE MNEMONIC
+      *                TOKEN.  LOOK IT UP IN THE REVERSE HASH INDEX
+      *                BUILT FROM THE SAME SHARED TABLE DECODE-ASCII
+      *                BUILDS ITS TOKENS FROM, SO THE TWO PROGRAMS
+      *                CANNOT DRIFT APART.
+                   MOVE COBOL-STRING TO EASC-HASH-SOURCE
+                   PERFORM HASH-TOKEN
+                   PERFORM FIND-MATCHING-SLOT
+                   IF EASC-REV-FOUND-SW IS EQUAL TO "Y" THEN
+                       MOVE EASC-REV-CODE (EASC-REV-IDX) TO CHAR-CODE
+                   ELSE
+                       MOVE COBOL-STRING TO CHAR-CODE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE EASC-DIRECT-ENTRY (EASC-DIR-IDX) TO CHAR-CODE
+           END-IF.
        EXIT PROGRAM.
+
+      *    BUILDS THE REVERSE-LOOKUP TABLE ABOVE, ONE ENTRY PER BYTE
+      *    VALUE -- RUNS 256 TIMES ON THE FIRST CALL INSTEAD OF ONCE
+      *    PER CHARACTER OF EVERY FILE TRANSCODED, SINCE THE SET OF
+      *    DIRECT-PASSTHROUGH BYTES NEVER CHANGES ONCE COMPILED.
+       BUILD-ONE-DIRECT-ENTRY.
+           COMPUTE EASC-PROBE-ORD = EASC-DIR-IDX - 1.
+           IF EASC-PROBE-ORD IS EQUAL TO 32
+                   OR EASC-PROBE-ORD IS EQUAL TO 34
+                   OR (EASC-PROBE-ORD IS GREATER THAN OR EQUAL TO 40
+                       AND EASC-PROBE-ORD IS LESS THAN OR EQUAL TO 57)
+                   OR (EASC-PROBE-ORD IS GREATER THAN OR EQUAL TO 59
+                       AND EASC-PROBE-ORD IS LESS THAN OR EQUAL TO 62)
+                   OR (EASC-PROBE-ORD IS GREATER THAN OR EQUAL TO 65
+                       AND EASC-PROBE-ORD IS LESS THAN OR EQUAL TO 90)
+               THEN
+               MOVE EASC-PROBE-ORD TO EASC-DIRECT-ENTRY (EASC-DIR-IDX)
+           ELSE
+               MOVE 999 TO EASC-DIRECT-ENTRY (EASC-DIR-IDX).
+
+      *    BUILDS THE REVERSE HASH INDEX ABOVE FROM THE FORWARD
+      *    CODE-TO-TOKEN TABLE -- RUNS ONCE ON THE FIRST CALL, NOT
+      *    ONCE PER CHARACTER OF EVERY FILE TRANSCODED.
+       BUILD-REVERSE-INDEX.
+           PERFORM CLEAR-ONE-REVERSE-SLOT
+               VARYING EASC-REV-IDX FROM 1 BY 1
+               UNTIL EASC-REV-IDX > 509.
+           PERFORM INSERT-ONE-REVERSE-ENTRY
+               VARYING ESCT-IDX FROM 1 BY 1
+               UNTIL ESCT-IDX > 256.
+
+       CLEAR-ONE-REVERSE-SLOT.
+           MOVE SPACES TO EASC-REV-TOKEN (EASC-REV-IDX).
+           MOVE 0 TO EASC-REV-CODE (EASC-REV-IDX).
+
+       INSERT-ONE-REVERSE-ENTRY.
+           IF ESCT-TOKEN-ENTRY (ESCT-IDX) IS NOT EQUAL TO SPACES THEN
+               MOVE ESCT-TOKEN-ENTRY (ESCT-IDX) TO EASC-HASH-SOURCE
+               PERFORM HASH-TOKEN
+               PERFORM FIND-EMPTY-SLOT
+               MOVE ESCT-TOKEN-ENTRY (ESCT-IDX)
+                   TO EASC-REV-TOKEN (EASC-REV-IDX)
+               COMPUTE EASC-REV-CODE (EASC-REV-IDX) = ESCT-IDX - 1
+           END-IF.
+
+      *    HASHES EASC-HASH-SOURCE (SET BY THE CALLER -- EITHER A
+      *    TOKEN BEING INSERTED AT BUILD TIME OR COBOL-STRING BEING
+      *    LOOKED UP AT RUN TIME) INTO EASC-HASH-SLOT, A 1-509 SLOT
+      *    NUMBER INTO EASC-REVERSE-TABLE.  AN ORDINARY POLYNOMIAL
+      *    HASH OVER THE TOKEN'S OWN BYTES, VIA THE SAME
+      *    REDEFINES-OVER-COMP-X TECHNIQUE USED ELSEWHERE IN THIS SHOP
+      *    TO GET AT A BYTE'S RAW BINARY VALUE -- NO INTRINSIC
+      *    FUNCTION CALL NEEDED.
+       HASH-TOKEN.
+           MOVE 0 TO EASC-HASH-SUM.
+           PERFORM ACCUM-ONE-HASH-BYTE
+               VARYING EASC-HASH-POS FROM 1 BY 1
+               UNTIL EASC-HASH-POS > 6.
+           DIVIDE EASC-HASH-SUM BY 509 GIVING EASC-HASH-JUNK
+               REMAINDER EASC-HASH-SLOT.
+           ADD 1 TO EASC-HASH-SLOT.
+
+       ACCUM-ONE-HASH-BYTE.
+           MOVE EASC-HASH-SOURCE (EASC-HASH-POS:1) TO EASC-HASH-CHAR.
+           COMPUTE EASC-HASH-SUM = (EASC-HASH-SUM * 31) + EASC-HASH-ORD.
+
+      *    FINDS AN EMPTY SLOT FOR A NEW ENTRY, STARTING AT
+      *    EASC-HASH-SLOT AND PROBING FORWARD (WRAPPING AROUND) ONLY
+      *    IF THAT SLOT IS ALREADY TAKEN BY A DIFFERENT TOKEN.
+       FIND-EMPTY-SLOT.
+           MOVE EASC-HASH-SLOT TO EASC-REV-IDX.
+           PERFORM PROBE-FOR-EMPTY
+               VARYING EASC-HASH-PROBES FROM 1 BY 1
+               UNTIL EASC-REV-TOKEN (EASC-REV-IDX) IS EQUAL TO SPACES
+                  OR EASC-HASH-PROBES > 509.
+
+       PROBE-FOR-EMPTY.
+           IF EASC-REV-TOKEN (EASC-REV-IDX) IS NOT EQUAL TO SPACES THEN
+               ADD 1 TO EASC-REV-IDX
+               IF EASC-REV-IDX > 509 THEN
+                   MOVE 1 TO EASC-REV-IDX
+               END-IF
+           END-IF.
+
+      *    FINDS THE SLOT MATCHING EASC-HASH-SOURCE, STARTING AT
+      *    EASC-HASH-SLOT AND PROBING FORWARD (WRAPPING AROUND) UNTIL
+      *    A MATCH OR AN EMPTY SLOT (TOKEN NOT PRESENT) IS REACHED.
+       FIND-MATCHING-SLOT.
+           MOVE "N" TO EASC-REV-FOUND-SW.
+           MOVE EASC-HASH-SLOT TO EASC-REV-IDX.
+           PERFORM PROBE-FOR-MATCH
+               VARYING EASC-HASH-PROBES FROM 1 BY 1
+               UNTIL EASC-REV-FOUND-SW IS EQUAL TO "Y"
+                  OR EASC-REV-TOKEN (EASC-REV-IDX) IS EQUAL TO SPACES
+                  OR EASC-HASH-PROBES > 509.
+
+       PROBE-FOR-MATCH.
+           IF EASC-REV-TOKEN (EASC-REV-IDX) IS EQUAL TO
+                   EASC-HASH-SOURCE THEN
+               MOVE "Y" TO EASC-REV-FOUND-SW
+           ELSE
+               ADD 1 TO EASC-REV-IDX
+               IF EASC-REV-IDX > 509 THEN
+                   MOVE 1 TO EASC-REV-IDX
+               END-IF
+           END-IF.
+
+       BACKSLASH-ESCAPE-CHAR.
+           IF COBOL-STRING (2:1) IS EQUAL TO "b" THEN
+               MOVE 8 TO CHAR-CODE
+           ELSE IF COBOL-STRING (2:1) IS EQUAL TO "t" THEN
+               MOVE 9 TO CHAR-CODE
+           ELSE IF COBOL-STRING (2:1) IS EQUAL TO "n" THEN
+               MOVE 10 TO CHAR-CODE
+           ELSE IF COBOL-STRING (2:1) IS EQUAL TO "f" THEN
+               MOVE 12 TO CHAR-CODE
+           ELSE IF COBOL-STRING (2:1) IS EQUAL TO "r" THEN
+               MOVE 13 TO CHAR-CODE
+           ELSE IF COBOL-STRING (2:1) IS EQUAL TO QUOTE THEN
+               MOVE 34 TO CHAR-CODE
+           ELSE IF COBOL-STRING (2:1) IS EQUAL TO "\" THEN
+               MOVE 92 TO CHAR-CODE
+           ELSE IF COBOL-STRING (2:1) IS EQUAL TO "x" THEN
+      *        \xNN -- TWO HEX DIGITS GIVE THE RAW CODE POINT DIRECTLY.
+               MOVE COBOL-STRING (3:1) TO EASC-HEX-CHAR1
+               MOVE COBOL-STRING (4:1) TO EASC-HEX-CHAR2
+               IF EASC-HEX-ORD1 IS GREATER THAN 96 THEN
+                   COMPUTE EASC-HEX-HIGH = EASC-HEX-ORD1 - 87
+               ELSE
+                   IF EASC-HEX-ORD1 IS GREATER THAN 64 THEN
+                       COMPUTE EASC-HEX-HIGH = EASC-HEX-ORD1 - 55
+                   ELSE
+                       COMPUTE EASC-HEX-HIGH = EASC-HEX-ORD1 - 48
+                   END-IF
+               END-IF
+               IF EASC-HEX-ORD2 IS GREATER THAN 96 THEN
+                   COMPUTE EASC-HEX-LOW = EASC-HEX-ORD2 - 87
+               ELSE
+                   IF EASC-HEX-ORD2 IS GREATER THAN 64 THEN
+                       COMPUTE EASC-HEX-LOW = EASC-HEX-ORD2 - 55
+                   ELSE
+                       COMPUTE EASC-HEX-LOW = EASC-HEX-ORD2 - 48
+                   END-IF
+               END-IF
+               COMPUTE CHAR-CODE = (EASC-HEX-HIGH * 16) + EASC-HEX-LOW
+      *        NOT A RECOGNIZED BACKSLASH ESCAPE -- TREAT THE "\" AS
+      *        THE BARE LITERAL IT WOULD HAVE BEEN OUTSIDE THIS MODE.
+           ELSE
+               MOVE 92 TO CHAR-CODE.
