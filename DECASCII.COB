@@ -2,6 +2,38 @@
        PROGRAM-ID. "DECODE-ASCII".
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY ESCTAB.
+       01 DASC-SWITCHES.
+           03 DASC-TABLE-LOADED-SW PIC X(01) VALUE "N".
+               88 DASC-TABLE-LOADED VALUE "Y".
+      *    USED ONLY BY JSON-ESCAPE-CHAR, BELOW, TO TURN A CODE POINT
+      *    BACK INTO ITS RAW BYTE (AND A CONTROL CODE INTO A PAIR OF
+      *    HEX DIGITS) WITHOUT AN INTRINSIC FUNCTION CALL -- SAME
+      *    REDEFINES-OVER-COMP-X TECHNIQUE ALREADY USED ELSEWHERE IN
+      *    THIS SHOP TO GET AT A BYTE'S RAW BINARY VALUE.
+       01 DASC-JSON-BYTE.
+           03 DASC-JSON-CHAR PIC X(01).
+           03 DASC-JSON-BYTE-BIN REDEFINES DASC-JSON-CHAR
+                                 PIC 9(02) COMP-X.
+       01 DASC-HEX-DIGITS-LIT PIC X(16) VALUE "0123456789ABCDEF".
+       01 DASC-HEX-TABLE REDEFINES DASC-HEX-DIGITS-LIT.
+           03 DASC-HEX-DIGIT PIC X OCCURS 16 TIMES
+                              INDEXED BY DASC-HEX-HI-IDX,
+                                         DASC-HEX-LO-IDX.
+       01 DASC-HEX-HIGH PIC 99.
+       01 DASC-HEX-LOW PIC 99.
+      *    THE DEFAULT-MODE ("$XXX$") OUTPUT FOR EVERY CODE POINT
+      *    0-255, BUILT ONCE FROM DEFAULT-ESCAPE-CHAR ON THE FIRST
+      *    CALL SO THAT EVERY CALL AFTER THAT IS A SINGLE TABLE LOOKUP
+      *    KEYED DIRECTLY BY CHAR-CODE INSTEAD OF A CHAIN OF ELSE-IF
+      *    TESTS -- THE CHAIN RAN ONCE PER BYTE OF EVERY FILE THIS
+      *    SHOP TRANSCODES, SO ITS COST WAS WORTH MOVING OUT OF THE
+      *    PER-CHARACTER PATH.
+       01 DASC-OUT-TABLE.
+           03 DASC-OUT-ENTRY PIC X(6) OCCURS 256 TIMES
+                              INDEXED BY DASC-OUT-IDX.
+       01 DASC-SAVE-CODE PIC 999.
        LINKAGE SECTION.
        01 ASCII-CHARACTER.
            03 CHAR-CODE PIC 999.
@@ -112,90 +144,120 @@
                88 ASCII-DEL VALUE 127.
            03 COBOL-STRING PIC X(6).
            03 FIRST-CHAR REDEFINES COBOL-STRING PIC X.
+      *        MODE SWITCH -- WHEN SET, DECODE-ASCII EMITS STANDARD
+      *        JSON ESCAPE SEQUENCES (\t, \n, \", ...) INSTEAD OF THE
+      *        "$XXX$" TOKEN SCHEME, FOR CALLERS FEEDING A JSON PAYLOAD.
+      *        SPACE (THE DEFAULT) KEEPS TODAY'S "$XXX$" BEHAVIOR.
+       01 DASC-CONTROL.
+           03 DASC-JSON-SW PIC X.
+               88 DASC-JSON-MODE VALUE "Y".
 
-       PROCEDURE DIVISION USING ASCII-CHARACTER.
+       PROCEDURE DIVISION USING ASCII-CHARACTER, DASC-CONTROL.
+       IF NOT DASC-TABLE-LOADED THEN
+           CALL "ESCAPE-TABLE-LOAD" USING ESCT-TOKENS-LIT
+           MOVE CHAR-CODE TO DASC-SAVE-CODE
+           PERFORM BUILD-ONE-TABLE-ENTRY
+               VARYING DASC-OUT-IDX FROM 1 BY 1
+               UNTIL DASC-OUT-IDX > 256
+           MOVE DASC-SAVE-CODE TO CHAR-CODE
+           SET DASC-TABLE-LOADED TO TRUE.
        MOVE SPACES TO COBOL-STRING.
-       IF ASCII-NUL THEN
-           MOVE "$NUL$" TO COBOL-STRING
+       IF DASC-JSON-MODE THEN
+           PERFORM JSON-ESCAPE-CHAR
+       ELSE IF CHAR-CODE IS LESS THAN 256 THEN
+           MOVE DASC-OUT-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
+       ELSE
+           STRING "$", CHAR-CODE, "$" INTO COBOL-STRING.
+       EXIT PROGRAM.
+
+       BUILD-ONE-TABLE-ENTRY.
+           COMPUTE CHAR-CODE = DASC-OUT-IDX - 1.
+           MOVE SPACES TO COBOL-STRING.
+           PERFORM DEFAULT-ESCAPE-CHAR.
+           MOVE COBOL-STRING TO DASC-OUT-ENTRY (DASC-OUT-IDX).
+
+       DEFAULT-ESCAPE-CHAR.
+           IF ASCII-NUL THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SOH THEN
-           MOVE "$SOH$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-STX THEN
-           MOVE "$STX$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-ETX THEN
-           MOVE "$ETX$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-EOT THEN
-           MOVE "$EOT$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-ENQ THEN
-           MOVE "$ENQ$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-ACK THEN
-           MOVE "$ACK$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-BEL THEN
-           MOVE "$BEL$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-BS THEN
-           MOVE "$BS$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-TAB THEN
-           MOVE "$TAB$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LF THEN
-           MOVE "$LF$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-VT THEN
-           MOVE "$VT$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-FF THEN
-           MOVE "$FF$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-CR THEN
-           MOVE "$CR$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SO THEN
-           MOVE "$SO$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SI THEN
-           MOVE "$SI$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DLE THEN
-           MOVE "$DLE$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DC1 THEN
-           MOVE "$DC1$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DC2 THEN
-           MOVE "$DC2$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DC3 THEN
-           MOVE "$DC3$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DC4 THEN
-           MOVE "$DC4$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-NAK THEN
-           MOVE "$NAK$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SYN THEN
-           MOVE "$SYN$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-ETB THEN
-           MOVE "$ETB$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-CAN THEN
-           MOVE "$CAN$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-EM THEN
-           MOVE "$EM$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SUB THEN
-           MOVE "$SUB$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-ESC THEN
-           MOVE "$ESC$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-FS THEN
-           MOVE "$FS$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-GS THEN
-           MOVE "$GS$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-RS THEN
-           MOVE "$RS$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-US THEN
-           MOVE "$US$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SPC THEN
            MOVE SPACE TO COBOL-STRING
        ELSE IF ASCII-EXC THEN
-           MOVE "$EXC$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DBQT THEN
            MOVE SPACES TO COBOL-STRING
            MOVE QUOTE TO FIRST-CHAR
        ELSE IF ASCII-PND THEN
-           MOVE "$PND$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DLR THEN
-           MOVE "$$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-PCNT THEN
-           MOVE "$PCNT$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-AMP THEN
-           MOVE "$AMP$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SGQT THEN
-           MOVE "$SGQT$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LPRN THEN
            MOVE "(" TO COBOL-STRING
        ELSE IF ASCII-RPRN THEN
@@ -233,7 +295,7 @@
        ELSE IF ASCII-NUM9 THEN
            MOVE "9" TO COBOL-STRING
        ELSE IF ASCII-COLN THEN
-           MOVE "$COLN$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-SCLN THEN
            MOVE ";" TO COBOL-STRING
        ELSE IF ASCII-LESS THEN
@@ -243,82 +305,176 @@
        ELSE IF ASCII-GRTR THEN
            MOVE ">" TO COBOL-STRING
        ELSE IF ASCII-QUES THEN
-           MOVE "$QUES$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-AT THEN
-           MOVE "$AT$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 97 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETA THEN
            MOVE "A" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 98 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETB THEN
            MOVE "B" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 99 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETC THEN
            MOVE "C" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 100 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETD THEN
            MOVE "D" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 101 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETE THEN
            MOVE "E" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 102 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETF THEN
            MOVE "F" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 103 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETG THEN
            MOVE "G" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 104 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETH THEN
            MOVE "H" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 105 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETI THEN
            MOVE "I" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 106 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETJ THEN
            MOVE "J" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 107 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETK THEN
            MOVE "K" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 108 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETL THEN
            MOVE "L" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 109 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETM THEN
            MOVE "M" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 110 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETN THEN
            MOVE "N" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 111 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETO THEN
            MOVE "O" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 112 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETP THEN
            MOVE "P" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 113 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETQ THEN
            MOVE "Q" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 114 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETR THEN
            MOVE "R" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 115 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETS THEN
            MOVE "S" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 116 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETT THEN
            MOVE "T" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 117 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETU THEN
            MOVE "U" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 118 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETV THEN
            MOVE "V" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 119 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETW THEN
            MOVE "W" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 120 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETX THEN
            MOVE "X" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 121 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETY THEN
            MOVE "Y" TO COBOL-STRING
+       ELSE IF CHAR-CODE IS EQUAL TO 122 THEN
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LETZ THEN
            MOVE "Z" TO COBOL-STRING
        ELSE IF ASCII-LSQB THEN
-           MOVE "$LSQB$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-BKSL THEN
-           MOVE "$BKSL$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-RSQB THEN
-           MOVE "$RSQB$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-CRT THEN
-           MOVE "$CRT$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-UNDS THEN
-           MOVE "$UNDS$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-BKTK THEN
-           MOVE "$BKTK$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-LCRB THEN
-           MOVE "$LCRB$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-PIPE THEN
-           MOVE "$PIPE$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-RCRB THEN
-           MOVE "$RCRB$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-TLDE THEN
-           MOVE "$TLDE$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE IF ASCII-DEL THEN
-           MOVE "$DEL$" TO COBOL-STRING
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
+       ELSE IF CHAR-CODE IS LESS THAN 256 AND
+               ESCT-TOKEN-ENTRY (CHAR-CODE + 1) IS NOT EQUAL TO SPACES
+           THEN
+      *        A SITE-SPECIFIC MNEMONIC LOADED AT RUN TIME BY
+      *        ESCAPE-TABLE-LOAD FOR A CODE POINT WITH NO COMPILED-IN
+      *        TOKEN (E.G. A PRINTER FORM-FEED VARIANT IN 128-159).
+           MOVE ESCT-TOKEN-ENTRY (CHAR-CODE + 1) TO COBOL-STRING
        ELSE STRING "$", CHAR-CODE, "$" INTO COBOL-STRING.
-       EXIT PROGRAM.
+
+       JSON-ESCAPE-CHAR.
+           IF ASCII-BS THEN
+               MOVE "\b" TO COBOL-STRING
+           ELSE IF ASCII-TAB THEN
+               MOVE "\t" TO COBOL-STRING
+           ELSE IF ASCII-LF THEN
+               MOVE "\n" TO COBOL-STRING
+           ELSE IF ASCII-FF THEN
+               MOVE "\f" TO COBOL-STRING
+           ELSE IF ASCII-CR THEN
+               MOVE "\r" TO COBOL-STRING
+           ELSE IF ASCII-DBQT THEN
+               STRING "\" QUOTE INTO COBOL-STRING
+           ELSE IF ASCII-BKSL THEN
+               MOVE "\\" TO COBOL-STRING
+           ELSE IF CHAR-CODE IS LESS THAN 32
+                   OR CHAR-CODE IS GREATER THAN 127 THEN
+      *        ANY OTHER CONTROL CHARACTER, OR ANY HIGH-ORDER BYTE
+      *        (128-255) -- NEITHER IS VALID UTF-8/JSON AS A RAW BYTE,
+      *        SO BOTH FALL BACK TO THE STANDARD \u00XX FORM.
+               DIVIDE CHAR-CODE BY 16
+                   GIVING DASC-HEX-HIGH REMAINDER DASC-HEX-LOW
+               SET DASC-HEX-HI-IDX TO DASC-HEX-HIGH
+               SET DASC-HEX-HI-IDX UP BY 1
+               SET DASC-HEX-LO-IDX TO DASC-HEX-LOW
+               SET DASC-HEX-LO-IDX UP BY 1
+               STRING "\u00" DASC-HEX-DIGIT (DASC-HEX-HI-IDX)
+                      DASC-HEX-DIGIT (DASC-HEX-LO-IDX)
+                      INTO COBOL-STRING
+           ELSE
+      *        ORDINARY PRINTABLE CHARACTER -- JSON WANTS IT AS ITSELF,
+      *        NOT ONE OF THE HOME-GROWN "$XXX$" TOKENS A FEW OF THESE
+      *        CODE POINTS GET IN THE DEFAULT (NON-JSON) OUTPUT ABOVE.
+               MOVE CHAR-CODE TO DASC-JSON-BYTE-BIN
+               MOVE DASC-JSON-CHAR TO COBOL-STRING.
