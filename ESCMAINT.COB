@@ -0,0 +1,154 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "ESCAPE-MNEMONIC-MAINT".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  BATCH MAINTENANCE
+001000*                    TRANSACTION AGAINST THE ESCMNEM INDEXED
+001100*                    FILE -- THE RUN-TIME OVERRIDE/EXTENSION
+001200*                    TABLE ESCAPE-TABLE-LOAD FEEDS INTO
+001300*                    DECODE-ASCII/ENCODE-ASCII.  LETS OPERATIONS
+001400*                    ADD, CHANGE, OR REMOVE AN ESCAPE MNEMONIC
+001500*                    (E.G. A SITE-SPECIFIC PRINTER FORM-FEED
+001600*                    VARIANT IN THE 128-159 RANGE) WITHOUT
+001700*                    GOING BACK TO THE PROGRAMMER FOR A
+001800*                    RECOMPILE.  ONE TRANSACTION RECORD PER
+001900*                    ADD/CHANGE/DELETE, ACTION CODE "A" OR "D".
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT MAINT-TXN-FILE ASSIGN TO "MAINTXN"
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS MAINT-TXN-STATUS.
+002700     SELECT ESCM-FILE ASSIGN TO "ESCMNEM"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS RANDOM
+003000         RECORD KEY IS ESCM-CODE
+003100         FILE STATUS IS MAINT-ESCM-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  MAINT-TXN-FILE
+003600     RECORDING MODE IS F
+003700     RECORD CONTAINS 80 CHARACTERS
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  MAINT-TXN-RECORD.
+004000     03 MTXN-ACTION                 PIC X(01).
+004100         88 MTXN-ADD-CHANGE         VALUE "A".
+004200         88 MTXN-DELETE             VALUE "D".
+004300     03 MTXN-CODE                   PIC 999.
+004400     03 MTXN-TOKEN                  PIC X(06).
+004500     03 FILLER                      PIC X(70).
+004600*
+004700 FD  ESCM-FILE
+004800     RECORD CONTAINS 9 CHARACTERS
+004900     LABEL RECORDS ARE STANDARD.
+005000     COPY ESCMREC.
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 01  MAINT-SWITCHES.
+005400     03 MAINT-EOF-SW                PIC X(01) VALUE "N".
+005500         88 MAINT-AT-EOF            VALUE "Y".
+005600     03 MAINT-TXN-STATUS            PIC X(02) VALUE "00".
+005700     03 MAINT-ESCM-STATUS           PIC X(02) VALUE "00".
+005800         88 MAINT-ESCM-NOT-FOUND    VALUES "35", "05".
+005900*
+006000 01  MAINT-COUNTERS.
+006100     03 MAINT-TXN-COUNT             PIC 9(05) COMP VALUE 0.
+006200     03 MAINT-ADD-COUNT             PIC 9(05) COMP VALUE 0.
+006300     03 MAINT-CHANGE-COUNT          PIC 9(05) COMP VALUE 0.
+006400     03 MAINT-DELETE-COUNT          PIC 9(05) COMP VALUE 0.
+006500     03 MAINT-REJECT-COUNT          PIC 9(05) COMP VALUE 0.
+006600*
+006700 PROCEDURE DIVISION.
+006800*
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007100     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+007200         UNTIL MAINT-AT-EOF.
+007300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007400     GOBACK.
+007500*
+007600 1000-INITIALIZE.
+007700     OPEN INPUT MAINT-TXN-FILE.
+007800     OPEN I-O ESCM-FILE.
+007900     IF MAINT-ESCM-NOT-FOUND THEN
+008000         CLOSE ESCM-FILE
+008100         OPEN OUTPUT ESCM-FILE
+008200         CLOSE ESCM-FILE
+008300         OPEN I-O ESCM-FILE.
+008400     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+008500 1000-EXIT.
+008600     EXIT.
+008700*
+008800 2000-PROCESS-TRANSACTION.
+008900     IF MTXN-CODE IS GREATER THAN 255 THEN
+008910         DISPLAY "ESCAPE-MNEMONIC-MAINT: CODE OUT OF RANGE, "
+008920             "CODE=" MTXN-CODE
+008930         ADD 1 TO MAINT-REJECT-COUNT
+008940     ELSE
+008950         MOVE MTXN-CODE TO ESCM-CODE
+008960         IF MTXN-DELETE THEN
+008970             PERFORM 2200-DELETE-ENTRY THRU 2200-EXIT
+008980         ELSE
+008990             PERFORM 2300-ADD-OR-CHANGE-ENTRY THRU 2300-EXIT.
+009400     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+009500 2000-EXIT.
+009600     EXIT.
+009700*
+009800 2100-READ-TRANSACTION.
+009900     READ MAINT-TXN-FILE
+010000         AT END
+010100             MOVE "Y" TO MAINT-EOF-SW
+010200         NOT AT END
+010300             ADD 1 TO MAINT-TXN-COUNT.
+010400 2100-EXIT.
+010500     EXIT.
+010600*
+010700 2200-DELETE-ENTRY.
+010800     DELETE ESCM-FILE RECORD
+010900         INVALID KEY
+011000             DISPLAY "ESCAPE-MNEMONIC-MAINT: DELETE NOT FOUND, "
+011100                 "CODE=" ESCM-CODE
+011200             ADD 1 TO MAINT-REJECT-COUNT
+011300         NOT INVALID KEY
+011400             ADD 1 TO MAINT-DELETE-COUNT.
+011500 2200-EXIT.
+011600     EXIT.
+011700*
+011800 2300-ADD-OR-CHANGE-ENTRY.
+011900     MOVE MTXN-TOKEN TO ESCM-TOKEN.
+012000     REWRITE ESCM-RECORD
+012100         INVALID KEY
+012200             PERFORM 2310-ADD-NEW-ENTRY THRU 2310-EXIT
+012300         NOT INVALID KEY
+012400             ADD 1 TO MAINT-CHANGE-COUNT.
+012500 2300-EXIT.
+012600     EXIT.
+012700*
+012800 2310-ADD-NEW-ENTRY.
+012900     WRITE ESCM-RECORD
+013000         INVALID KEY
+013100             DISPLAY "ESCAPE-MNEMONIC-MAINT: ADD FAILED, CODE="
+013200                 ESCM-CODE
+013300             ADD 1 TO MAINT-REJECT-COUNT
+013400         NOT INVALID KEY
+013500             ADD 1 TO MAINT-ADD-COUNT.
+013600 2310-EXIT.
+013700     EXIT.
+013800*
+013900 9000-TERMINATE.
+014000     CLOSE MAINT-TXN-FILE.
+014100     CLOSE ESCM-FILE.
+014200     DISPLAY "ESCAPE-MNEMONIC-MAINT: TRANSACTIONS READ="
+014300         MAINT-TXN-COUNT.
+014400     DISPLAY "ESCAPE-MNEMONIC-MAINT: ADDED=" MAINT-ADD-COUNT
+014500         " CHANGED=" MAINT-CHANGE-COUNT
+014600         " DELETED=" MAINT-DELETE-COUNT
+014700         " REJECTED=" MAINT-REJECT-COUNT.
+014800 9000-EXIT.
+014900     EXIT.
