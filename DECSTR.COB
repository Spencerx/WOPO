@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "DECODE-STRING".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  WHOLE-FIELD WRAPPER OVER
+001000*                    DECODE-ASCII -- TAKES A RAW PIC X(999) FIELD
+001100*                    AND ITS LENGTH, CALLS DECODE-ASCII ONCE PER
+001200*                    BYTE, AND HANDS BACK THE FULLY ASSEMBLED
+001300*                    ESCAPED TEXT IN ONE CALL INSTEAD OF MAKING
+001400*                    EVERY CALLER WRITE ITS OWN BYTE LOOP, AS
+001500*                    TRANCODE.COB ALREADY DOES INTERNALLY FOR
+001600*                    ITS OWN RECORDS.
+001700*--------------------------------------------------------------*
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  DSTR-ASCII-CHAR.
+002100     03 DSTR-CHAR-CODE           PIC 999.
+002200     03 DSTR-CHAR-STRING         PIC X(6).
+002300*
+002400 01  DSTR-DASC-CONTROL.
+002500     03 DSTR-DASC-JSON-SW        PIC X.
+002600*
+002700 01  DSTR-BYTE-CONV.
+002800     03 DSTR-BYTE-CHAR           PIC X.
+002900     03 DSTR-BYTE-NUM REDEFINES DSTR-BYTE-CHAR
+003000                                 PIC 9(02) COMP-X.
+003100*
+003200 01  DSTR-INDEXES.
+003300     03 DSTR-IN-IDX              PIC 9(04) COMP VALUE 0.
+003400     03 DSTR-OUT-PTR             PIC 9(04) COMP VALUE 0.
+003500*
+003600 LINKAGE SECTION.
+003700 01  DSTR-RAW-TEXT               PIC X(999).
+003800 01  DSTR-RAW-LEN                PIC 9(04) COMP.
+003900 01  DSTR-ESC-TEXT               PIC X(5994).
+004000 01  DSTR-ESC-LEN                PIC 9(04) COMP.
+004100*
+004200 01  DSTR-CONTROL.
+004300*        MODE SWITCH -- PASSED STRAIGHT THROUGH TO DECODE-ASCII'S
+004400*        OWN DASC-JSON-SW.  SPACE (THE DEFAULT) KEEPS THE
+004500*        "$XXX$" OUTPUT; "Y" SWITCHES THE WHOLE FIELD TO JSON
+004600*        ESCAPING.
+004700     03 DSTR-JSON-SW             PIC X.
+004800*
+004900 PROCEDURE DIVISION USING DSTR-RAW-TEXT, DSTR-RAW-LEN,
+005000         DSTR-ESC-TEXT, DSTR-ESC-LEN, DSTR-CONTROL.
+005100*
+005200 0000-MAINLINE.
+005300     MOVE SPACES TO DSTR-ESC-TEXT.
+005400     MOVE DSTR-JSON-SW TO DSTR-DASC-JSON-SW.
+005500     MOVE 1 TO DSTR-OUT-PTR.
+005600     PERFORM 1000-DECODE-ONE-BYTE THRU 1000-EXIT
+005700         VARYING DSTR-IN-IDX FROM 1 BY 1
+005800         UNTIL DSTR-IN-IDX IS GREATER THAN DSTR-RAW-LEN.
+005900     COMPUTE DSTR-ESC-LEN = DSTR-OUT-PTR - 1.
+006000     GOBACK.
+006100*
+006200 1000-DECODE-ONE-BYTE.
+006300     MOVE DSTR-RAW-TEXT (DSTR-IN-IDX:1) TO DSTR-BYTE-CHAR.
+006400     MOVE DSTR-BYTE-NUM TO DSTR-CHAR-CODE.
+006500     CALL "DECODE-ASCII" USING DSTR-ASCII-CHAR, DSTR-DASC-CONTROL.
+006550     IF DSTR-CHAR-STRING IS EQUAL TO SPACES THEN
+006560         IF DSTR-OUT-PTR IS LESS THAN OR EQUAL TO 5994 THEN
+006570             MOVE SPACE TO DSTR-ESC-TEXT (DSTR-OUT-PTR:1)
+006580             ADD 1 TO DSTR-OUT-PTR
+006590         END-IF
+006600     ELSE IF DSTR-OUT-PTR IS LESS THAN OR EQUAL TO 5989 THEN
+006700         STRING DSTR-CHAR-STRING DELIMITED BY SPACE
+006800             INTO DSTR-ESC-TEXT
+006900             WITH POINTER DSTR-OUT-PTR.
+007000 1000-EXIT.
+007100     EXIT.
