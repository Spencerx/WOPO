@@ -0,0 +1,82 @@
+000100*--------------------------------------------------------------*
+000200* ESCTAB -- SHARED ESCAPE-MNEMONIC TOKEN TABLE.
+000300*
+000400* ONE CANONICAL TABLE OF THE "$XXX$"-STYLE TOKENS THAT
+000500* DECODE-ASCII AND ENCODE-ASCII USE TO REPRESENT THE ASCII
+000600* CODE POINTS THAT ARE NOT SHOWN AS THEMSELVES (CONTROL
+000700* CHARACTERS AND A HANDFUL OF PUNCTUATION MARKS THAT WOULD
+000800* OTHERWISE COLLIDE WITH THE "$"-ESCAPE CONVENTION).  ENTRY
+000900* (CODE + 1) HOLDS THE TOKEN FOR ASCII CODE POINT "CODE".  AN
+001000* ENTRY IS BLANK WHEN THE CODE POINT IS INSTEAD SHOWN AS ITS
+001100* OWN LITERAL CHARACTER (LETTERS, DIGITS, SPACE, AND MOST
+001200* PUNCTUATION).
+001300*
+001400* COPY THIS MEMBER INTO WORKING-STORAGE SO THAT BOTH PROGRAMS
+001500* BUILD AND RECOGNIZE THE SAME TOKEN SPELLINGS.  MODIFICATION
+001600* HISTORY.
+001700*    2026-08-08  DS  INITIAL VERSION, SPLIT OUT OF THE
+001800*                    HAND-DUPLICATED LITERALS FORMERLY CARRIED
+001900*                    SEPARATELY IN DECODE-ASCII AND ENCODE-ASCII.
+001950*    2026-08-08  DS  WIDENED TO 256 ENTRIES AND THE UPPER HALF
+001960*                    LEFT BLANK (NOT JUST THE COMPILED-IN 0-127
+001970*                    RANGE) SO ESCAPE-TABLE-LOAD CAN DROP
+001980*                    SITE-SPECIFIC MNEMONICS FOR CODES 128-255
+001990*                    (E.G. PRINTER FORM-FEED VARIANTS) INTO THE
+001995*                    UPPER ENTRIES AT RUN TIME WITHOUT A RECOMPILE.
+002000*--------------------------------------------------------------*
+002100 01  ESCT-TOKENS-LIT.
+002200     03 FILLER PIC X(48) VALUE
+002250         "$NUL$ $SOH$ $STX$ $ETX$ $EOT$ $ENQ$ $ACK$ $BEL$ ".
+002300     03 FILLER PIC X(48) VALUE
+002350         "$BS$  $TAB$ $LF$  $VT$  $FF$  $CR$  $SO$  $SI$  ".
+002400     03 FILLER PIC X(48) VALUE
+002450         "$DLE$ $DC1$ $DC2$ $DC3$ $DC4$ $NAK$ $SYN$ $ETB$ ".
+002500     03 FILLER PIC X(48) VALUE
+002550         "$CAN$ $EM$  $SUB$ $ESC$ $FS$  $GS$  $RS$  $US$  ".
+002600     03 FILLER PIC X(48) VALUE
+002650         "      $EXC$       $PND$ $$    $PCNT$$AMP$ $SGQT$".
+002700     03 FILLER PIC X(48) VALUE
+002750         "                                                ".
+002800     03 FILLER PIC X(48) VALUE
+002850         "                                                ".
+002900     03 FILLER PIC X(48) VALUE
+002950         "            $COLN$                        $QUES$".
+003000     03 FILLER PIC X(48) VALUE
+003050         "$AT$                                            ".
+003100     03 FILLER PIC X(48) VALUE
+003150         "                                                ".
+003200     03 FILLER PIC X(48) VALUE
+003250         "                                                ".
+003300     03 FILLER PIC X(48) VALUE
+003350         "                  $LSQB$$BKSL$$RSQB$$CRT$ $UNDS$".
+003400     03 FILLER PIC X(48) VALUE
+003450         "$BKTK$$LOWA$$LOWB$$LOWC$$LOWD$$LOWE$$LOWF$$LOWG$".
+003500     03 FILLER PIC X(48) VALUE
+003550         "$LOWH$$LOWI$$LOWJ$$LOWK$$LOWL$$LOWM$$LOWN$$LOWO$".
+003600     03 FILLER PIC X(48) VALUE
+003650         "$LOWP$$LOWQ$$LOWR$$LOWS$$LOWT$$LOWU$$LOWV$$LOWW$".
+003700     03 FILLER PIC X(48) VALUE
+003750         "$LOWX$$LOWY$$LOWZ$$LCRB$$PIPE$$RCRB$$TLDE$$DEL$ ".
+003755*    CODES 128-255 -- NO COMPILED-IN MNEMONICS.  RESERVED FOR
+003756*    SITE-SPECIFIC OVERRIDES APPLIED AT RUN TIME BY
+003757*    ESCAPE-TABLE-LOAD FROM THE ESCMNEM MAINTENANCE FILE.
+003760     03 FILLER PIC X(48) VALUE SPACES.
+003765     03 FILLER PIC X(48) VALUE SPACES.
+003770     03 FILLER PIC X(48) VALUE SPACES.
+003775     03 FILLER PIC X(48) VALUE SPACES.
+003780     03 FILLER PIC X(48) VALUE SPACES.
+003785     03 FILLER PIC X(48) VALUE SPACES.
+003790     03 FILLER PIC X(48) VALUE SPACES.
+003795     03 FILLER PIC X(48) VALUE SPACES.
+003800     03 FILLER PIC X(48) VALUE SPACES.
+003805     03 FILLER PIC X(48) VALUE SPACES.
+003810     03 FILLER PIC X(48) VALUE SPACES.
+003815     03 FILLER PIC X(48) VALUE SPACES.
+003820     03 FILLER PIC X(48) VALUE SPACES.
+003825     03 FILLER PIC X(48) VALUE SPACES.
+003830     03 FILLER PIC X(48) VALUE SPACES.
+003835     03 FILLER PIC X(48) VALUE SPACES.
+003800 01  ESCT-TOKEN-TABLE REDEFINES ESCT-TOKENS-LIT.
+003900     03 ESCT-TOKEN-ENTRY            PIC X(06) OCCURS 256 TIMES
+003950                                     INDEXED BY ESCT-IDX.
+004000*
