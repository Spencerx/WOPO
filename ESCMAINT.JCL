@@ -0,0 +1,18 @@
+//ESCMAINT JOB (ACCTG),'ESCAPE MNEMONIC MAINT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ESCMAINT  -- APPLIES ADD/CHANGE/DELETE TRANSACTIONS TO THE
+//*              ESCMNEM ESCAPE-MNEMONIC OVERRIDE FILE.  RUN THIS
+//*              WHENEVER A NEW OR CHANGED ESCAPE MNEMONIC IS
+//*              NEEDED (E.G. A PRINTER FORM-FEED VARIANT IN THE
+//*              128-159 RANGE) -- NO RECOMPILE OF DECODE-ASCII OR
+//*              ENCODE-ASCII IS REQUIRED.  TRANCODE PICKS UP THE
+//*              UPDATED TABLE THE NEXT TIME IT RUNS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ESCMAINT
+//STEPLIB  DD   DSN=PROD.TRANCODE.LOADLIB,DISP=SHR
+//MAINTXN  DD   DSN=PROD.ESCMAINT.TRANS,DISP=SHR
+//ESCMNEM  DD   DSN=PROD.ESCMNEM.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
