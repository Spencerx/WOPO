@@ -0,0 +1,137 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "FREQUENCY-AUDIT".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  TALLIES HOW MANY TIMES
+001000*                    EACH ASCII-CODE-POINT'S NAMED 88-LEVEL (AS
+001100*                    DEFINED IN DECODE-ASCII) WAS SEEN DURING A
+001200*                    TRANSCODE RUN.  CALLED ONCE PER CHARACTER
+001300*                    WITH FREQ-REQ-TALLY, THEN ONCE AT END OF
+001400*                    RUN WITH FREQ-REQ-REPORT TO PRINT THE
+001500*                    FREQUENCY LISTING TO SYSOUT.  COUNTS ARE
+001600*                    KEPT IN WORKING-STORAGE AND PERSIST ACROSS
+001700*                    CALLS FOR THE LIFE OF THE RUN.
+001800*--------------------------------------------------------------*
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  FREQ-NAMES-LIT.
+002700     03 FILLER PIC X(48) VALUE
+002750         "NUL   SOH   STX   ETX   EOT   ENQ   ACK   BEL   ".
+002800     03 FILLER PIC X(48) VALUE
+002850         "BS    TAB   LF    VT    FF    CR    SO    SI    ".
+002900     03 FILLER PIC X(48) VALUE
+002950         "DLE   DC1   DC2   DC3   DC4   NAK   SYN   ETB   ".
+003000     03 FILLER PIC X(48) VALUE
+003050         "CAN   EM    SUB   ESC   FS    GS    RS    US    ".
+003100     03 FILLER PIC X(48) VALUE
+003150         "SPC   EXC   DBQT  PND   DLR   PCNT  AMP   SGQT  ".
+003200     03 FILLER PIC X(48) VALUE
+003250         "LPRN  RPRN  STAR  PLUS  COMA  DASH  DOT   SLSH  ".
+003300     03 FILLER PIC X(48) VALUE
+003350         "NUM0  NUM1  NUM2  NUM3  NUM4  NUM5  NUM6  NUM7  ".
+003400     03 FILLER PIC X(48) VALUE
+003450         "NUM8  NUM9  COLN  SCLN  LESS  EQL   GRTR  QUES  ".
+003500     03 FILLER PIC X(48) VALUE
+003550         "AT    LETA  LETB  LETC  LETD  LETE  LETF  LETG  ".
+003600     03 FILLER PIC X(48) VALUE
+003650         "LETH  LETI  LETJ  LETK  LETL  LETM  LETN  LETO  ".
+003700     03 FILLER PIC X(48) VALUE
+003750         "LETP  LETQ  LETR  LETS  LETT  LETU  LETV  LETW  ".
+003800     03 FILLER PIC X(48) VALUE
+003850         "LETX  LETY  LETZ  LSQB  BKSL  RSQB  CRT   UNDS  ".
+003900     03 FILLER PIC X(48) VALUE
+003950         "BKTK  LOWA  LOWB  LOWC  LOWD  LOWE  LOWF  LOWG  ".
+004000     03 FILLER PIC X(48) VALUE
+004050         "LOWH  LOWI  LOWJ  LOWK  LOWL  LOWM  LOWN  LOWO  ".
+004100     03 FILLER PIC X(48) VALUE
+004150         "LOWP  LOWQ  LOWR  LOWS  LOWT  LOWU  LOWV  LOWW  ".
+004200     03 FILLER PIC X(48) VALUE
+004250         "LOWX  LOWY  LOWZ  LCRB  PIPE  RCRB  TLDE  DEL   ".
+004300 01  FREQ-NAME-TABLE REDEFINES FREQ-NAMES-LIT.
+004350     03 FREQ-NAME-ENTRY            PIC X(06) OCCURS 128 TIMES.
+004400*
+004500 01  FREQ-COUNTERS.
+004600     03 FREQ-COUNT                 PIC 9(09) COMP
+004700                                   OCCURS 256 TIMES.
+004800     03 FREQ-SUBSCRIPT             PIC 9(04) COMP VALUE 0.
+004900     03 FREQ-GRAND-TOTAL           PIC 9(09) COMP VALUE 0.
+004950     03 FREQ-DISPLAY-CODE          PIC 999 COMP VALUE 0.
+004960     03 FREQ-HIGH-NAME              PIC X(06) VALUE "HIGH  ".
+005000*
+005100 01  FREQ-PRINT-LINE.
+005200     03 FREQ-PR-CODE               PIC ZZ9.
+005300     03 FILLER                     PIC X(03) VALUE SPACES.
+005400     03 FREQ-PR-NAME                PIC X(06).
+005500     03 FILLER                     PIC X(03) VALUE SPACES.
+005600     03 FREQ-PR-COUNT              PIC ZZZ,ZZZ,ZZ9.
+005700*
+005800 LINKAGE SECTION.
+005900 01  FREQ-REQUEST-INFO.
+006000     03 FREQ-REQUEST-CODE          PIC X(06).
+006100         88 FREQ-REQ-TALLY         VALUE "TALLY".
+006200         88 FREQ-REQ-REPORT        VALUE "REPORT".
+006300         88 FREQ-REQ-RESET         VALUE "RESET".
+006400     03 FREQ-CHAR-CODE             PIC 999.
+006410     03 FREQ-PARTIAL-SW            PIC X(01).
+006420         88 FREQ-PARTIAL-RUN       VALUE "Y".
+006500*
+006600 PROCEDURE DIVISION USING FREQ-REQUEST-INFO.
+006700*
+006800 0000-MAINLINE.
+006900     IF FREQ-REQ-TALLY THEN
+007000         PERFORM 1000-TALLY-HIT THRU 1000-EXIT
+007100     ELSE IF FREQ-REQ-REPORT THEN
+007200         PERFORM 2000-PRINT-REPORT THRU 2000-EXIT
+007300     ELSE IF FREQ-REQ-RESET THEN
+007400         PERFORM 3000-RESET-COUNTERS THRU 3000-EXIT.
+007500     EXIT PROGRAM.
+007600*
+007700 1000-TALLY-HIT.
+007800     ADD 1 TO FREQ-COUNT (FREQ-CHAR-CODE + 1).
+007900 1000-EXIT.
+008000     EXIT.
+008100*
+008200 2000-PRINT-REPORT.
+008300     MOVE 0 TO FREQ-GRAND-TOTAL.
+008400     DISPLAY " ".
+008500     DISPLAY "CONTROL-CHARACTER FREQUENCY AUDIT".
+008550     IF FREQ-PARTIAL-RUN THEN
+008560         DISPLAY "*** PARTIAL -- RUN RESUMED FROM A CHECKPOINT; "
+008570             "COUNTS EXCLUDE RECORDS PROCESSED BEFORE RESTART ***".
+008600     DISPLAY "CODE   NAME    COUNT".
+008700     PERFORM 2100-PRINT-ENTRY THRU 2100-EXIT
+008800         VARYING FREQ-SUBSCRIPT FROM 1 BY 1
+008900         UNTIL FREQ-SUBSCRIPT IS GREATER THAN 256.
+009000     DISPLAY "TOTAL CHARACTERS SEEN: " FREQ-GRAND-TOTAL.
+009100 2000-EXIT.
+009200     EXIT.
+009300*
+009400 2100-PRINT-ENTRY.
+009500     IF FREQ-COUNT (FREQ-SUBSCRIPT) IS GREATER THAN ZERO THEN
+009600         SUBTRACT 1 FROM FREQ-SUBSCRIPT GIVING FREQ-DISPLAY-CODE
+009700         MOVE FREQ-DISPLAY-CODE TO FREQ-PR-CODE
+009750         IF FREQ-SUBSCRIPT IS LESS THAN OR EQUAL TO 128 THEN
+009760             MOVE FREQ-NAME-ENTRY (FREQ-SUBSCRIPT) TO FREQ-PR-NAME
+009770         ELSE
+009780             MOVE FREQ-HIGH-NAME TO FREQ-PR-NAME
+009800         MOVE FREQ-COUNT (FREQ-SUBSCRIPT) TO FREQ-PR-COUNT
+010000         DISPLAY FREQ-PRINT-LINE
+010100         ADD FREQ-COUNT (FREQ-SUBSCRIPT) TO FREQ-GRAND-TOTAL.
+010200 2100-EXIT.
+010300     EXIT.
+010400*
+010500 3000-RESET-COUNTERS.
+010600     PERFORM 3100-RESET-ONE THRU 3100-EXIT
+010700         VARYING FREQ-SUBSCRIPT FROM 1 BY 1
+010800         UNTIL FREQ-SUBSCRIPT IS GREATER THAN 256.
+010900 3000-EXIT.
+011000     EXIT.
+011100*
+011200 3100-RESET-ONE.
+011300     MOVE 0 TO FREQ-COUNT (FREQ-SUBSCRIPT).
+011400 3100-EXIT.
+011500     EXIT.
