@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000200* ESCMREC -- RECORD LAYOUT FOR THE ESCMNEM ESCAPE-MNEMONIC
+000300*            MAINTENANCE FILE.
+000400*
+000500* ONE ENTRY PER OVERRIDE OR ADDITION TO THE COMPILED-IN ESCTAB
+000600* TOKEN TABLE, KEYED BY ASCII CODE.  MAINTAINED BY
+000700* ESCAPE-MNEMONIC-MAINT AND READ AT STARTUP BY
+000800* ESCAPE-TABLE-LOAD.  SHARED BY BOTH PROGRAMS SO THE FILE'S
+000900* SHAPE CANNOT DRIFT BETWEEN THEM.  MODIFICATION HISTORY.
+001000*    2026-08-08  DS  INITIAL VERSION.
+001100*--------------------------------------------------------------*
+001200 01  ESCM-RECORD.
+001300     03 ESCM-CODE                   PIC 999.
+001400     03 ESCM-TOKEN                  PIC X(06).
+001500*
