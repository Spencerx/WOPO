@@ -0,0 +1,32 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "EBCDIC-TO-ASCII".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  TAKES A RAW EBCDIC BYTE
+001000*                    AND RETURNS ITS ASCII CODE POINT, SO A
+001100*                    CALLER DOES NOT HAVE TO KNOW, FILE BY FILE,
+001200*                    WHETHER THE DATA NEEDS TRANSLATING BEFORE
+001300*                    IT IS SAFE TO HAND TO DECODE-ASCII.
+001400*--------------------------------------------------------------*
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700     COPY EBCTAB.
+001800*
+001900 LINKAGE SECTION.
+002000 01  EBCDIC-CHARACTER.
+002100     03 EBC-BYTE                PIC X(01).
+002200     03 EBC-BYTE-BINARY REDEFINES EBC-BYTE
+002300                                PIC 9(02) COMP-X.
+002400     03 EBC-ASCII-CODE          PIC 999.
+002500*
+002600 PROCEDURE DIVISION USING EBCDIC-CHARACTER.
+002700*
+002800 0000-MAINLINE.
+002900     SET EBCT-IDX TO EBC-BYTE-BINARY.
+003000     SET EBCT-IDX UP BY 1.
+003100     MOVE EBCT-ASCII-CODE (EBCT-IDX) TO EBC-ASCII-CODE.
+003200     GOBACK.
