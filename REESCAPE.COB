@@ -13,17 +13,54 @@
            88 STRING-TERMINATED VALUE "NUL".
        01 LOOP-STATE PIC 99.
            88 DONE VALUE 99.
+       01 CARRY-NEED PIC 9.
+       01 CARRY-IDX PIC 9.
 
        LINKAGE SECTION.
        01 INPUT-BUFFER PIC X(999).
        01 OUTPUT-BUFFER PIC X(999).
+       01 REESC-CONTROL.
+           03 REESC-STRICT-SW PIC X.
+               88 REESC-STRICT-MODE VALUE "Y".
+           03 REESC-RETURN-CODE PIC XX.
+               88 REESC-RC-OK VALUE "00".
+               88 REESC-RC-UNTERMINATED VALUE "04".
+               88 REESC-RC-REJECTED VALUE "08".
+      *    CHAIN AREA FOR A LOGICAL RECORD LONGER THAN 999 BYTES, PASSED
+      *    TO RE-ESCAPE IN SEVERAL 999-BYTE CHUNKS.  ON THE FIRST CALL
+      *    FOR A RECORD, SET REESC-CHAIN-SW TO SPACE.  IF RE-ESCAPE
+      *    RETURNS WITH REESC-CHAIN-CONTINUE TRUE, THE LAST ESCAPE
+      *    SEQUENCE IN THIS CHUNK RAN OFF THE END OF INPUT-BUFFER
+      *    BEFORE IT COULD BE CLASSIFIED -- LEAVE REESC-CHAIN-AREA
+      *    UNCHANGED AND CALL AGAIN WITH THE NEXT CHUNK OF INPUT-BUFFER;
+      *    RE-ESCAPE PICKS UP THE CARRIED FRAGMENT AND FINISHES IT
+      *    BEFORE RESUMING NORMAL SCANNING, SO A TOKEN IS NEVER SPLIT.
+       01 REESC-CHAIN-AREA.
+           03 REESC-CHAIN-SW PIC X.
+               88 REESC-CHAIN-CONTINUE VALUE "Y".
+           03 REESC-CARRY-LEN PIC 9.
+           03 REESC-CARRY-TEXT PIC X(03).
 
-       PROCEDURE DIVISION USING	INPUT-BUFFER, OUTPUT-BUFFER.
+       PROCEDURE DIVISION USING	INPUT-BUFFER, OUTPUT-BUFFER,
+               REESC-CONTROL, REESC-CHAIN-AREA.
+           MOVE "00" TO REESC-RETURN-CODE.
            MOVE 0 TO LOOP-STATE.
-           MOVE 1 TO IN-PTR, OUT-PTR.
+           MOVE 1 TO OUT-PTR.
+           IF REESC-CHAIN-CONTINUE THEN
+               PERFORM RESUME-CARRY
+           ELSE
+               MOVE 1 TO IN-PTR.
            PERFORM MAYBE-ESCAPE-CHAR UNTIL DONE.
-      *    IF THE STRING WAS UNTERMINATED, THE POINTER WILL HAVE WRAPPED
-           IF OUT-PTR IS GREATER THAN 0 THEN
+      *    IF THE STRING WAS UNTERMINATED, THE POINTER WILL HAVE WRAPPED.
+      *    IN STRICT MODE, A GENUINE TRUNCATION (RC 04/08) LEAVES
+      *    OUTPUT-BUFFER AS-IS FROM WHEREVER THE MAIN LOOP STOPPED
+      *    RATHER THAN BLANK-FILLING THE REMAINDER -- SEE THE
+      *    REESC-STRICT-MODE COMMENTARY ABOVE SAVE-CARRY.  AN ORDINARY
+      *    SUCCESSFUL EXIT (RC 00, E.G. AN EARLY "$NUL$") STILL GETS
+      *    THE REST OF OUTPUT-BUFFER BLANKED, STRICT MODE OR NOT, SO A
+      *    CALLER CAN TELL HOW MUCH OF IT IS VALID.
+           IF OUT-PTR IS GREATER THAN 0 AND
+              NOT (REESC-STRICT-MODE AND NOT REESC-RC-OK) THEN
                MOVE 0 TO LOOP-STATE
                PERFORM BLANK-REST UNTIL DONE.
            EXIT PROGRAM.
@@ -35,6 +72,13 @@
 	       		INTO CURRENT-CHAR
 			WITH POINTER IN-PTR
                IF ESCAPE-CHAR THEN
+      *            FEWER THAN THE THREE BYTES NEEDED TO TELL "NUL" FROM
+      *            ANY OTHER MNEMONIC REMAIN IN INPUT-BUFFER -- SAVE THE
+      *            FRAGMENT FOR THE NEXT CHAINED CALL INSTEAD OF
+      *            CLASSIFYING IT FROM A SHORT, POSSIBLY STALE PEEK.
+                   IF IN-PTR IS GREATER THAN 997 THEN
+                       PERFORM SAVE-CARRY
+                   ELSE
                    MOVE IN-PTR TO TEMP-PTR
                    UNSTRING INPUT-BUFFER DELIMITED BY "$"
                             INTO ESCAPE-TEMP
@@ -51,23 +95,70 @@
                        STRING "$$"
 		       	      INTO OUTPUT-BUFFER
 			      WITH POINTER OUT-PTR
+                   END-IF
                ELSE
                    STRING CURRENT-CHAR
 		   	  INTO OUTPUT-BUFFER
 			  WITH POINTER OUT-PTR
            ELSE
-               MOVE 99 TO LOOP-STATE
-               UNSTRING INPUT-BUFFER 
+      *        IN-PTR AND OUT-PTR CAN EACH RUN OUT ON THEIR OWN -- AN
+      *        INPUT-EXHAUSTED CALL GENUINELY HAS NO MORE BYTES TO GIVE
+      *        AND IS SAFE TO CHAIN, BUT AN OUTPUT-EXHAUSTED CALL STILL
+      *        HAS UNREAD INPUT SITTING PAST IN-PTR -- CHAINING THAT
+      *        CASE WOULD TELL THE NEXT CALL TO PICK UP WHERE THIS ONE
+      *        LEFT OFF AND SILENTLY LOSE EVERY BYTE IN BETWEEN.  TEST
+      *        IN-PTR FIRST SO THE TWO CAUSES ARE NEVER CONFUSED.
+               IF IN-PTR IS NOT LESS THAN 999 THEN
+                   MOVE 99 TO LOOP-STATE
+                   UNSTRING INPUT-BUFFER
 	       		INTO CURRENT-CHAR
 			WITH POINTER IN-PTR
-               IF ESCAPE-CHAR THEN
-                   STRING SPACE
-                          INTO OUTPUT-BUFFER
-                          WITH POINTER OUT-PTR
+                   IF ESCAPE-CHAR THEN
+      *            RAN OUT OF BUFFER RIGHT AT A "$" -- THERE IS NO ROOM
+      *            LEFT TO READ THE REST OF THE ESCAPE SEQUENCE, SO IT
+      *            IS TRUNCATED.  TELL THE CALLER INSTEAD OF JUST
+      *            BLANK-FILLING THE REST OF OUTPUT-BUFFER AND SAYING
+      *            NOTHING.  IN STRICT MODE LEAVE OUTPUT-BUFFER AS-IS
+      *            FROM THIS POINT RATHER THAN SUBSTITUTING A BLANK.
+      *            LEAVE A ONE-BYTE CARRY BEHIND TOO, SO A CALLER THAT
+      *            IS CHAINING THIS RECORD ACROSS SEVERAL 999-BYTE
+      *            CHUNKS CAN STILL PICK THE "$" BACK UP ON THE NEXT
+      *            CALL INSTEAD OF LOSING IT -- A CALLER THAT IS NOT
+      *            CHAINING SIMPLY IGNORES REESC-CHAIN-AREA AND SEES
+      *            THE SAME RC IT ALWAYS HAS.
+                       MOVE "Y" TO REESC-CHAIN-SW
+                       MOVE 1 TO REESC-CARRY-LEN
+                       MOVE "$" TO REESC-CARRY-TEXT (1:1)
+                       IF REESC-STRICT-MODE THEN
+                           MOVE "08" TO REESC-RETURN-CODE
+                       ELSE
+                           MOVE "04" TO REESC-RETURN-CODE
+                           STRING SPACE
+                                  INTO OUTPUT-BUFFER
+                                  WITH POINTER OUT-PTR
+                       END-IF
+                   ELSE
+                       STRING CURRENT-CHAR
+                              INTO OUTPUT-BUFFER
+                              WITH POINTER OUT-PTR
+                   END-IF
                ELSE
-                   STRING CURRENT-CHAR
-                          INTO OUTPUT-BUFFER
-                          WITH POINTER OUT-PTR.
+                   PERFORM OUTPUT-EXHAUSTED
+               END-IF.
+
+       OUTPUT-EXHAUSTED.
+      *    OUTPUT-BUFFER FILLED WHILE INPUT-BUFFER STILL HAS UNREAD
+      *    BYTES PAST IN-PTR.  REPORT THE TRUNCATION THE SAME WAY
+      *    SAVE-CARRY DOES, BUT LEAVE REESC-CHAIN-AREA UNTOUCHED -- THE
+      *    BYTES FROM IN-PTR TO 999 ARE NOT A SAFE CARRY, THEY ARE
+      *    SIMPLY UNPROCESSED, AND A CALLER THAT CHAINED ON THEM WOULD
+      *    NEVER SEE THEM AGAIN.
+           MOVE 99 TO LOOP-STATE.
+           IF REESC-STRICT-MODE THEN
+               MOVE "08" TO REESC-RETURN-CODE
+           ELSE
+               MOVE "04" TO REESC-RETURN-CODE
+           END-IF.
 
        BLANK-REST.
            IF OUT-PTR IS EQUAL TO 999 THEN
@@ -75,3 +166,91 @@
            STRING SPACE
                   INTO OUTPUT-BUFFER
                   WITH POINTER OUT-PTR.
+
+       RESUME-CARRY.
+      *    REBUILD THE 3-CHARACTER "NUL"-OR-NOT PEEK FIELD FROM THE
+      *    BYTES CARRIED OVER FROM THE PRIOR CHUNK (THE "$" PLUS
+      *    WHATEVER REAL TEXT FOLLOWED IT THERE) PLUS HOWEVER MANY
+      *    MORE BYTES ARE NEEDED FROM THE FRONT OF THIS NEW CHUNK.
+           MOVE "N" TO REESC-CHAIN-SW.
+           COMPUTE CARRY-NEED = 4 - REESC-CARRY-LEN.
+           MOVE SPACES TO ESCAPE-TEMP.
+           IF REESC-CARRY-LEN IS GREATER THAN 1 THEN
+               MOVE REESC-CARRY-TEXT (2:REESC-CARRY-LEN - 1)
+                   TO ESCAPE-TEMP (1:REESC-CARRY-LEN - 1).
+           MOVE INPUT-BUFFER (1:CARRY-NEED)
+               TO ESCAPE-TEMP (REESC-CARRY-LEN:CARRY-NEED).
+      *    "NUL" ENDS THE STRING, JUST AS IT DOES FOR AN ORDINARY
+      *    (NON-CARRIED) "$NUL$" -- STOP HERE, THE SAME AS
+      *    MAYBE-ESCAPE-CHAR DOES, WITHOUT ECHOING OR RESCANNING
+      *    ANYTHING ELSE IN THIS CHUNK.
+           IF STRING-TERMINATED THEN
+               MOVE 99 TO LOOP-STATE
+               IF OUT-PTR IS LESS THAN 995 THEN
+                   STRING "$NUL$"
+                          INTO OUTPUT-BUFFER
+                          WITH POINTER OUT-PTR
+               END-IF
+           ELSE
+               STRING "$$"
+                      INTO OUTPUT-BUFFER
+                      WITH POINTER OUT-PTR
+      *        THE REAL TEXT CARRIED OVER FROM THE PRIOR CHUNK
+      *        (EVERYTHING AFTER THE "$" IN REESC-CARRY-TEXT) WAS NEVER
+      *        ECHOED THERE -- IT WAS SET ASIDE BEFORE THE MAIN LOOP GOT
+      *        TO IT.  ECHO IT NOW, A BYTE AT A TIME THROUGH THE SAME
+      *        ESCAPE-OR-ECHO TEST MAYBE-ESCAPE-CHAR USES, SO A "$" THAT
+      *        WAS ITSELF CARRIED OVER RAW STILL GETS DOUBLED INSTEAD OF
+      *        PASSING THROUGH UN-ESCAPED.
+               IF REESC-CARRY-LEN IS GREATER THAN 1 THEN
+                   PERFORM ECHO-CARRY-TAIL THRU ECHO-CARRY-TAIL-EXIT
+               END-IF
+      *        THE BYTES BORROWED FROM THIS CHUNK FOR THE PEEK ARE
+      *        RESCANNED ONE AT A TIME BY THE MAIN LOOP BELOW, JUST LIKE
+      *        AN ORDINARY (NON-CARRIED) ESCAPE SEQUENCE'S PEEKED TEXT
+      *        IS -- SO START BACK AT THE TOP OF THIS CHUNK.
+               MOVE 1 TO IN-PTR
+           END-IF.
+
+       SAVE-CARRY.
+      *    LESS THAN THREE BYTES OF REAL TEXT REMAIN AFTER THIS "$" IN
+      *    INPUT-BUFFER.  HOLD THE "$" AND WHATEVER DID FOLLOW IT OVER
+      *    FOR THE NEXT CHAINED CALL RATHER THAN GUESS FROM A SHORT
+      *    PEEK THAT MIGHT BE COMPLETED BY THE NEXT CHUNK.  A CALLER
+      *    THAT IS NOT CHAINING STILL GETS RC 04/08, EXACTLY AS BEFORE.
+           MOVE 99 TO LOOP-STATE.
+           MOVE "Y" TO REESC-CHAIN-SW.
+           COMPUTE REESC-CARRY-LEN = 1 + (1000 - IN-PTR).
+           MOVE "$" TO REESC-CARRY-TEXT (1:1).
+           MOVE INPUT-BUFFER (IN-PTR:1000 - IN-PTR)
+               TO REESC-CARRY-TEXT (2:1000 - IN-PTR).
+           IF REESC-STRICT-MODE THEN
+               MOVE "08" TO REESC-RETURN-CODE
+           ELSE
+               MOVE "04" TO REESC-RETURN-CODE
+               IF OUT-PTR IS LESS THAN 999 THEN
+                   STRING SPACE
+                          INTO OUTPUT-BUFFER
+                          WITH POINTER OUT-PTR
+               END-IF
+           END-IF.
+
+       ECHO-CARRY-TAIL.
+           PERFORM ECHO-ONE-CARRY-BYTE THRU ECHO-ONE-CARRY-BYTE-EXIT
+               VARYING CARRY-IDX FROM 2 BY 1
+               UNTIL CARRY-IDX > REESC-CARRY-LEN.
+       ECHO-CARRY-TAIL-EXIT.
+           EXIT.
+
+       ECHO-ONE-CARRY-BYTE.
+           MOVE REESC-CARRY-TEXT (CARRY-IDX:1) TO CURRENT-CHAR.
+           IF ESCAPE-CHAR THEN
+               STRING "$$"
+                      INTO OUTPUT-BUFFER
+                      WITH POINTER OUT-PTR
+           ELSE
+               STRING CURRENT-CHAR
+                      INTO OUTPUT-BUFFER
+                      WITH POINTER OUT-PTR.
+       ECHO-ONE-CARRY-BYTE-EXIT.
+           EXIT.
