@@ -0,0 +1,71 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "ESCAPE-TABLE-LOAD".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  READS THE ESCMNEM
+001000*                    MAINTENANCE FILE, IF PRESENT, AND DROPS
+001100*                    EACH ENTRY INTO THE CALLER'S COPY OF THE
+001200*                    SHARED ESCTAB TOKEN TABLE (PASSED BY
+001300*                    REFERENCE) -- OVERRIDING OR EXTENDING THE
+001400*                    COMPILED-IN DEFAULTS WITHOUT A RECOMPILE.
+001500*                    DECODE-ASCII AND ENCODE-ASCII EACH CALL
+001600*                    THIS ONCE, ON THEIR FIRST INVOCATION, AND
+001700*                    KEEP WHATEVER IT LEAVES IN THEIR TABLE FOR
+001800*                    THE REST OF THE RUN.  IF THE FILE IS NOT
+001900*                    PRESENT THE COMPILED-IN DEFAULTS STAND
+002000*                    UNCHANGED.
+002100*--------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT ESCM-FILE ASSIGN TO "ESCMNEM"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS ESCM-CODE
+002900         FILE STATUS IS ESCL-FILE-STATUS.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  ESCM-FILE
+003400     RECORD CONTAINS 9 CHARACTERS
+003500     LABEL RECORDS ARE STANDARD.
+003600     COPY ESCMREC.
+003700*
+003800 WORKING-STORAGE SECTION.
+003900 01  ESCL-SWITCHES.
+004000     03 ESCL-EOF-SW              PIC X(01) VALUE "N".
+004100         88 ESCL-AT-EOF          VALUE "Y".
+004200     03 ESCL-FILE-STATUS        PIC X(02) VALUE "00".
+004300         88 ESCL-FILE-NOT-FOUND  VALUES "35", "05".
+004400*
+004500 LINKAGE SECTION.
+004600     COPY ESCTAB.
+004700*
+004800 PROCEDURE DIVISION USING ESCT-TOKENS-LIT.
+004900*
+005000 0000-MAINLINE.
+005100     OPEN INPUT ESCM-FILE.
+005200     IF NOT ESCL-FILE-NOT-FOUND THEN
+005300         PERFORM 1000-READ-RECORD THRU 1000-EXIT
+005400         PERFORM 2000-APPLY-OVERRIDE THRU 2000-EXIT
+005500             UNTIL ESCL-AT-EOF
+005600         CLOSE ESCM-FILE.
+005700     GOBACK.
+005800*
+005900 1000-READ-RECORD.
+006000     READ ESCM-FILE NEXT RECORD
+006100         AT END
+006200             MOVE "Y" TO ESCL-EOF-SW.
+006300 1000-EXIT.
+006400     EXIT.
+006500*
+006600 2000-APPLY-OVERRIDE.
+006700     IF ESCM-CODE IS LESS THAN 256 THEN
+006800         MOVE ESCM-TOKEN TO ESCT-TOKEN-ENTRY (ESCM-CODE + 1).
+006900     PERFORM 1000-READ-RECORD THRU 1000-EXIT.
+007000 2000-EXIT.
+007100     EXIT.
