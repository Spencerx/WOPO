@@ -0,0 +1,143 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "RECONCILE-CHECK".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  READS A RAW SEQUENTIAL
+001000*                    FILE, RUNS EVERY BYTE THROUGH DECODE-ASCII
+001100*                    AND THEN BACK THROUGH ENCODE-ASCII, AND
+001200*                    COMPARES THE ROUND-TRIPPED BYTE AGAINST THE
+001300*                    ORIGINAL.  ANY POSITION THAT DOES NOT
+001400*                    SURVIVE THE ROUND TRIP IS REPORTED TO
+001500*                    SYSOUT BY RECORD NUMBER, COLUMN, ORIGINAL
+001600*                    CODE AND ROUND-TRIPPED CODE.
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT REC-IN-FILE ASSIGN TO "INFILE"
+002300         ORGANIZATION IS SEQUENTIAL.
+002400*
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  REC-IN-FILE
+002800     RECORDING MODE IS F
+002900     RECORD CONTAINS 999 CHARACTERS
+003000     LABEL RECORDS ARE STANDARD.
+003100 01  REC-IN-RECORD               PIC X(999).
+003200*
+003300 WORKING-STORAGE SECTION.
+003400 01  REC-SWITCHES.
+003500     03 REC-EOF-SW               PIC X(01) VALUE "N".
+003600         88 REC-AT-EOF           VALUE "Y".
+003700*
+003800 01  REC-COUNTERS.
+003900     03 REC-RECS-READ            PIC 9(09) COMP VALUE 0.
+004000     03 REC-CHAR-IDX             PIC 9(04) COMP VALUE 0.
+004100     03 REC-MISMATCH-COUNT       PIC 9(09) COMP VALUE 0.
+004200*
+004300 01  REC-BYTE-CONV.
+004400     03 REC-BYTE-CHAR            PIC X.
+004500     03 REC-BYTE-NUM REDEFINES REC-BYTE-CHAR
+004600                                 PIC 9(02) COMP-X.
+004700*
+004800 01  REC-RESULT-CONV.
+004900     03 REC-RESULT-CHAR          PIC X.
+005000     03 REC-RESULT-NUM REDEFINES REC-RESULT-CHAR
+005100                                 PIC 9(02) COMP-X.
+005200*
+005300 01  REC-ASCII-CHAR.
+005400     03 REC-CHAR-CODE            PIC 999.
+005500     03 REC-CHAR-STRING          PIC X(6).
+005600     03 REC-CHAR-FIRST REDEFINES REC-CHAR-STRING PIC X.
+005650*
+005660 01  REC-DASC-CONTROL.
+005670     03 REC-JSON-SW              PIC X VALUE SPACE.
+005680*
+005690 01  REC-EASC-CONTROL.
+005695     03 REC-BKSL-SW              PIC X VALUE SPACE.
+005700*
+005800 01  REC-ORIGINAL-CODE           PIC 999 COMP VALUE 0.
+005900*
+006000 01  REC-PRINT-LINE.
+006100     03 REC-PR-LABEL             PIC X(20) VALUE
+006200         "MISMATCH AT RECORD=".
+006300     03 REC-PR-RECNUM            PIC ZZZZZZZZ9.
+006400     03 FILLER                   PIC X(08) VALUE " COLUMN=".
+006500     03 REC-PR-COLUMN            PIC ZZ9.
+006600     03 FILLER                   PIC X(10) VALUE " ORIGINAL=".
+006700     03 REC-PR-ORIGINAL          PIC ZZ9.
+006800     03 FILLER                   PIC X(13) VALUE " ROUND-TRIP=".
+006900     03 REC-PR-RESULT            PIC ZZ9.
+007000*
+007100 PROCEDURE DIVISION.
+007200*
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007500     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+007600         UNTIL REC-AT-EOF.
+007700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007800     STOP RUN.
+007900*
+008000 1000-INITIALIZE.
+008100     OPEN INPUT REC-IN-FILE.
+008200     PERFORM 2100-READ-RECORD THRU 2100-EXIT.
+008300 1000-EXIT.
+008400     EXIT.
+008500*
+008600 2000-PROCESS-FILE.
+008700     PERFORM 2200-CHECK-RECORD THRU 2200-EXIT.
+008800     PERFORM 2100-READ-RECORD THRU 2100-EXIT.
+008900 2000-EXIT.
+009000     EXIT.
+009100*
+009200 2100-READ-RECORD.
+009300     READ REC-IN-FILE
+009400         AT END
+009500             MOVE "Y" TO REC-EOF-SW
+009600         NOT AT END
+009700             ADD 1 TO REC-RECS-READ.
+009800 2100-EXIT.
+009900     EXIT.
+010000*
+010100 2200-CHECK-RECORD.
+010200     PERFORM 2210-CHECK-CHAR THRU 2210-EXIT
+010300         VARYING REC-CHAR-IDX FROM 1 BY 1
+010400         UNTIL REC-CHAR-IDX IS GREATER THAN 999.
+010500 2200-EXIT.
+010600     EXIT.
+010700*
+010800 2210-CHECK-CHAR.
+010900     MOVE REC-IN-RECORD (REC-CHAR-IDX:1) TO REC-BYTE-CHAR.
+011000     MOVE REC-BYTE-NUM TO REC-ORIGINAL-CODE.
+011100     MOVE REC-BYTE-NUM TO REC-CHAR-CODE.
+011200     CALL "DECODE-ASCII" USING REC-ASCII-CHAR, REC-DASC-CONTROL.
+011300     CALL "ENCODE-ASCII" USING REC-ASCII-CHAR, REC-EASC-CONTROL.
+011400     MOVE REC-CHAR-CODE TO REC-RESULT-NUM.
+011500     IF REC-RESULT-CHAR IS NOT EQUAL TO REC-BYTE-CHAR THEN
+011600         PERFORM 2220-REPORT-MISMATCH THRU 2220-EXIT.
+011700 2210-EXIT.
+011800     EXIT.
+011900*
+012000 2220-REPORT-MISMATCH.
+012100     ADD 1 TO REC-MISMATCH-COUNT.
+012200     MOVE REC-RECS-READ TO REC-PR-RECNUM.
+012300     MOVE REC-CHAR-IDX TO REC-PR-COLUMN.
+012400     MOVE REC-ORIGINAL-CODE TO REC-PR-ORIGINAL.
+012500     MOVE REC-CHAR-CODE TO REC-PR-RESULT.
+012600     DISPLAY REC-PRINT-LINE.
+012700 2220-EXIT.
+012800     EXIT.
+012900*
+013000 9000-TERMINATE.
+013100     CLOSE REC-IN-FILE.
+013200     DISPLAY " ".
+013300     DISPLAY "RECONCILE-CHECK: RECORDS READ=" REC-RECS-READ.
+013350     DISPLAY "RECONCILE-CHECK: MISMATCHES FOUND="
+013360         REC-MISMATCH-COUNT.
+013500 9000-EXIT.
+013600     EXIT.
