@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "ESCAPE-VALIDATE".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  WALKS EVERY ASCII CODE
+001000*                    POINT 0 THROUGH 127, RUNS IT THROUGH
+001100*                    DECODE-ASCII, THEN RUNS THAT RESULT BACK
+001200*                    THROUGH ENCODE-ASCII, AND REPORTS ANY CODE
+001300*                    WHERE THE TWO PROGRAMS DISAGREE -- I.E.
+001400*                    ENCODE-ASCII DOES NOT ACCEPT THE EXACT
+001500*                    TOKEN DECODE-ASCII PRODUCED FOR THAT CODE.
+001600*                    BOTH PROGRAMS NOW DRAW THEIR MNEMONIC
+001700*                    SPELLINGS FROM THE SHARED ESCTAB COPYBOOK,
+001800*                    SO THIS SHOULD NORMALLY FIND NOTHING; IT IS
+001900*                    KEPT AS A STANDING CHECK AGAINST FUTURE
+002000*                    DRIFT BETWEEN THE TWO PROGRAMS.
+002100*--------------------------------------------------------------*
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  VLD-ASCII-CHAR.
+002500     03 VLD-CHAR-CODE            PIC 999.
+002600     03 VLD-CHAR-STRING          PIC X(6).
+002700*
+002710 01  VLD-DASC-CONTROL.
+002720     03 VLD-JSON-SW              PIC X VALUE SPACE.
+002725*
+002726 01  VLD-EASC-CONTROL.
+002727     03 VLD-BKSL-SW              PIC X VALUE SPACE.
+002730*
+002800 01  VLD-COUNTERS.
+002900     03 VLD-ORIGINAL-CODE        PIC 999 COMP VALUE 0.
+003000     03 VLD-MISMATCH-COUNT       PIC 9(04) COMP VALUE 0.
+003100*
+003200 01  VLD-PRINT-LINE.
+003300     03 VLD-PR-LABEL             PIC X(18) VALUE
+003400         "DISAGREE AT CODE=".
+003500     03 VLD-PR-CODE              PIC ZZ9.
+003600     03 FILLER                   PIC X(08) VALUE " TOKEN=".
+003700     03 VLD-PR-TOKEN             PIC X(06).
+003800     03 FILLER                   PIC X(12) VALUE " ROUND-TRIP=".
+003900     03 VLD-PR-RESULT            PIC ZZ9.
+004000*
+004100 PROCEDURE DIVISION.
+004200*
+004300 0000-MAINLINE.
+004400     PERFORM 1000-CHECK-CODE THRU 1000-EXIT
+004500         VARYING VLD-ORIGINAL-CODE FROM 0 BY 1
+004600         UNTIL VLD-ORIGINAL-CODE IS GREATER THAN 127.
+004700     DISPLAY " ".
+004800     DISPLAY "ESCAPE-VALIDATE: CODES CHECKED=128".
+004900     DISPLAY "ESCAPE-VALIDATE: DISAGREEMENTS FOUND="
+005000         VLD-MISMATCH-COUNT.
+005100     STOP RUN.
+005200*
+005300 1000-CHECK-CODE.
+005400     MOVE VLD-ORIGINAL-CODE TO VLD-CHAR-CODE.
+005500     MOVE SPACES TO VLD-CHAR-STRING.
+005600     CALL "DECODE-ASCII" USING VLD-ASCII-CHAR, VLD-DASC-CONTROL.
+005700     CALL "ENCODE-ASCII" USING VLD-ASCII-CHAR, VLD-EASC-CONTROL.
+005800     IF VLD-CHAR-CODE IS NOT EQUAL TO VLD-ORIGINAL-CODE THEN
+005900         PERFORM 1100-REPORT-DISAGREE THRU 1100-EXIT.
+006000 1000-EXIT.
+006100     EXIT.
+006200*
+006300 1100-REPORT-DISAGREE.
+006400     ADD 1 TO VLD-MISMATCH-COUNT.
+006500     MOVE VLD-ORIGINAL-CODE TO VLD-PR-CODE.
+006600     MOVE VLD-CHAR-STRING TO VLD-PR-TOKEN.
+006700     MOVE VLD-CHAR-CODE TO VLD-PR-RESULT.
+006800     DISPLAY VLD-PRINT-LINE.
+006900 1100-EXIT.
+007000     EXIT.
