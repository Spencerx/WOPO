@@ -0,0 +1,472 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. "TRANSCODE-DRIVER".
+000300 AUTHOR. D-SCHULTZ.
+000400 INSTALLATION. DATA-CONTROL.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800* MODIFICATION HISTORY.
+000900*    2026-08-08  DS  INITIAL VERSION.  BATCH DRIVER OVER
+001000*                    DECODE-ASCII/ENCODE-ASCII -- READS A
+001100*                    SEQUENTIAL INPUT FILE A RECORD AT A TIME,
+001200*                    TRANSCODES EVERY BYTE OF THE RECORD, AND
+001300*                    WRITES THE RESULT TO A SEQUENTIAL OUTPUT
+001400*                    FILE.  DIRECTION IS SELECTED BY THE JCL
+001500*                    PARM: "DECODE" OR "ENCODE".
+001550*    2026-08-08  DS  ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+001560*                    RECORD (LAST RECORD NUMBER PROCESSED PLUS
+001570*                    ITS NOMINAL BYTE POSITION) IS WRITTEN EVERY
+001580*                    TRAN-CKPT-INTERVAL RECORDS.  PARM SECOND
+001590*                    WORD "RESTART" RESUMES FROM THE LAST
+001595*                    CHECKPOINT INSTEAD OF THE TOP OF THE FILE.
+001596*    2026-08-08  DS  EVERY TRANSCODED CHARACTER IS NOW ALSO
+001597*                    TALLIED THROUGH FREQUENCY-AUDIT, WHICH
+001598*                    PRINTS A CONTROL-CHARACTER FREQUENCY
+001599*                    LISTING TO SYSOUT AT END OF RUN.
+001600*--------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT TRAN-IN-FILE ASSIGN TO "INFILE"
+002400         ORGANIZATION IS SEQUENTIAL
+002450         FILE STATUS IS TRAN-IN-STATUS.
+002500     SELECT TRAN-OUT-FILE ASSIGN TO "OUTFILE"
+002600         ORGANIZATION IS SEQUENTIAL
+002650         FILE STATUS IS TRAN-OUT-STATUS.
+002680     SELECT TRAN-CKPT-FILE ASSIGN TO "CKPTFILE"
+002685         ORGANIZATION IS SEQUENTIAL
+002690         FILE STATUS IS TRAN-CKPT-STATUS.
+002691     SELECT TRAN-ENC-IN-FILE ASSIGN TO "INFILE"
+002692         ORGANIZATION IS SEQUENTIAL
+002693         FILE STATUS IS TRAN-IN-STATUS.
+002694     SELECT TRAN-ENC-OUT-FILE ASSIGN TO "OUTFILE"
+002695         ORGANIZATION IS SEQUENTIAL
+002696         FILE STATUS IS TRAN-OUT-STATUS.
+002700*
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TRAN-IN-FILE
+003100     RECORDING MODE IS F
+003200     RECORD CONTAINS 999 CHARACTERS
+003300     LABEL RECORDS ARE STANDARD.
+003400 01  TRAN-IN-RECORD              PIC X(999).
+003500*
+003600 FD  TRAN-OUT-FILE
+003700     RECORDING MODE IS F
+003800     RECORD CONTAINS 5994 CHARACTERS
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  TRAN-OUT-RECORD             PIC X(5994).
+004050*
+004060 FD  TRAN-CKPT-FILE
+004070     RECORDING MODE IS F
+004080     RECORD CONTAINS 80 CHARACTERS
+004090     LABEL RECORDS ARE STANDARD.
+004095 01  TRAN-CKPT-RECORD.
+004096     03 CKPT-RECS-PROCESSED      PIC 9(09).
+004097     03 CKPT-BYTE-POSITION       PIC 9(09).
+004098     03 CKPT-RUN-MODE            PIC X(06).
+004099     03 CKPT-RUN-STATUS          PIC X(01).
+004100         88 CKPT-IN-PROGRESS     VALUE "P".
+004101         88 CKPT-COMPLETE        VALUE "C".
+004102     03 CKPT-FILLER              PIC X(55).
+004103*
+004104*    ENCODE-MODE FILE PAIR -- ROLES ARE REVERSED FROM THE DECODE
+004105*    PAIR ABOVE: THE "$XXX$"-ESCAPED TEXT IS THE INPUT (UP TO
+004106*    5994 CHARACTERS PER RECORD) AND THE RAW BYTES ARE THE
+004107*    OUTPUT (999 CHARACTERS PER RECORD).  SAME DDNAMES AS THE
+004108*    DECODE PAIR; ONLY ONE OF THE TWO PAIRS IS EVER OPENED IN A
+004109*    GIVEN RUN, SELECTED BY TRAN-MODE-SW.
+004110 FD  TRAN-ENC-IN-FILE
+004111     RECORDING MODE IS F
+004112     RECORD CONTAINS 5994 CHARACTERS
+004113     LABEL RECORDS ARE STANDARD.
+004114 01  TRAN-ENC-IN-RECORD          PIC X(5994).
+004115*
+004116 FD  TRAN-ENC-OUT-FILE
+004117     RECORDING MODE IS F
+004118     RECORD CONTAINS 999 CHARACTERS
+004119     LABEL RECORDS ARE STANDARD.
+004120 01  TRAN-ENC-OUT-RECORD         PIC X(999).
+004121*
+004200 WORKING-STORAGE SECTION.
+004300 01  TRAN-SWITCHES.
+004400     03 TRAN-EOF-SW              PIC X(01) VALUE "N".
+004500         88 TRAN-AT-EOF          VALUE "Y".
+004600     03 TRAN-MODE-SW             PIC X(06) VALUE SPACES.
+004700         88 TRAN-MODE-DECODE     VALUE "DECODE".
+004800         88 TRAN-MODE-ENCODE     VALUE "ENCODE".
+004820     03 TRAN-RESTART-SW          PIC X(07) VALUE SPACES.
+004830         88 TRAN-RESTART-REQUEST VALUE "RESTART".
+004840     03 TRAN-IN-STATUS           PIC X(02) VALUE "00".
+004841         88 TRAN-IN-OK           VALUE "00".
+004850     03 TRAN-OUT-STATUS          PIC X(02) VALUE "00".
+004851         88 TRAN-OUT-OK          VALUE "00".
+004860     03 TRAN-CKPT-STATUS         PIC X(02) VALUE "00".
+004870         88 TRAN-CKPT-NOT-FOUND  VALUE "35".
+004880 01  TRAN-ABEND-INFO.
+004885     03 TRAN-ABEND-DDNAME        PIC X(08).
+004890     03 TRAN-ABEND-STATUS        PIC X(02).
+004900*
+005000 01  TRAN-COUNTERS.
+005100     03 TRAN-RECS-READ           PIC 9(09) COMP VALUE 0.
+005200     03 TRAN-RECS-WRITTEN        PIC 9(09) COMP VALUE 0.
+005300     03 TRAN-CHAR-IDX            PIC 9(04) COMP VALUE 0.
+005400     03 TRAN-OUT-PTR             PIC 9(04) COMP VALUE 0.
+005410     03 TRAN-IN-LIMIT            PIC 9(04) COMP VALUE 0.
+005415     03 TRAN-OUT-LIMIT           PIC 9(04) COMP VALUE 0.
+005420     03 TRAN-RESTART-COUNT       PIC 9(09) COMP VALUE 0.
+005440     03 TRAN-SKIP-COUNT          PIC 9(09) COMP VALUE 0.
+005460     03 TRAN-CKPT-INTERVAL       PIC 9(09) COMP VALUE 100000.
+005470     03 TRAN-CKPT-REMAINDER      PIC 9(09) COMP VALUE 0.
+005480     03 TRAN-CKPT-QUOTIENT       PIC 9(09) COMP VALUE 0.
+005500*
+005550 01  TRAN-WORK-RECORDS.
+005560     03 TRAN-WORK-IN             PIC X(5994).
+005570     03 TRAN-WORK-OUT            PIC X(5994).
+005580*
+005582*    USED ONLY ON THE ENCODE SIDE -- ENCODE-ASCII'S CONTRACT
+005584*    NEEDS A WHOLE "$XXX$" OR "\"-STYLE TOKEN ASSEMBLED BEFORE
+005586*    THE CALL, SO THE INPUT HAS TO BE PEEKED AHEAD AND CONSUMED
+005588*    ONE TOKEN AT A TIME RATHER THAN ONE RAW BYTE AT A TIME.
+005590 01  TRAN-TOKEN-SCAN.
+005592     03 TRAN-TOKEN-LEN           PIC 9(02) COMP VALUE 1.
+005594     03 TRAN-SCAN-POS            PIC 9(02) COMP VALUE 0.
+005596     03 TRAN-TOKEN-FOUND-SW      PIC X VALUE "N".
+005598     03 TRAN-SCAN-CHAR           PIC X VALUE SPACE.
+005599*
+005600 01  TRAN-BYTE-CONV.
+005700     03 TRAN-BYTE-CHAR           PIC X.
+005800     03 TRAN-BYTE-NUM REDEFINES TRAN-BYTE-CHAR
+005900                                 PIC 9(02) COMP-X.
+006000*
+006100 01  TRAN-ASCII-CHAR.
+006200     03 TRAN-CHAR-CODE           PIC 999.
+006300     03 TRAN-CHAR-STRING         PIC X(6).
+006400     03 TRAN-CHAR-FIRST REDEFINES TRAN-CHAR-STRING PIC X.
+006410*
+006420 01  TRAN-DASC-CONTROL.
+006430     03 TRAN-JSON-SW             PIC X VALUE SPACE.
+006440*
+006442 01  TRAN-EASC-CONTROL.
+006444     03 TRAN-BKSL-SW             PIC X VALUE SPACE.
+006450*
+006460 01  TRAN-FREQ-REQUEST.
+006465     03 TRAN-FREQ-REQ-CODE       PIC X(06).
+006470     03 TRAN-FREQ-CHAR-CODE      PIC 999.
+006472     03 TRAN-FREQ-PARTIAL-SW     PIC X(01) VALUE "N".
+006475*
+006480 LINKAGE SECTION.
+006490 01  TRAN-PARM-INFO.
+006495     03 TRAN-PARM-LEN            PIC S9(4) COMP.
+006498     03 TRAN-PARM-TEXT           PIC X(80).
+006500*
+006600 PROCEDURE DIVISION USING TRAN-PARM-INFO.
+006700*
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007000     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+007100         UNTIL TRAN-AT-EOF.
+007200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007300     GOBACK.
+007400*
+007500 1000-INITIALIZE.
+007600     MOVE SPACES TO TRAN-MODE-SW, TRAN-RESTART-SW.
+007700     IF TRAN-PARM-LEN IS GREATER THAN ZERO THEN
+007750         UNSTRING TRAN-PARM-TEXT DELIMITED BY SPACE
+007760             INTO TRAN-MODE-SW, TRAN-RESTART-SW.
+007900     IF TRAN-MODE-SW IS EQUAL TO SPACES THEN
+008000         MOVE "DECODE" TO TRAN-MODE-SW.
+008045     IF TRAN-MODE-ENCODE THEN
+008046         MOVE 5994 TO TRAN-IN-LIMIT
+008047         MOVE 999 TO TRAN-OUT-LIMIT
+008048         OPEN INPUT TRAN-ENC-IN-FILE
+008049     ELSE
+008050         MOVE 999 TO TRAN-IN-LIMIT
+008051         MOVE 5994 TO TRAN-OUT-LIMIT
+008052         OPEN INPUT TRAN-IN-FILE.
+008053     IF NOT TRAN-IN-OK THEN
+008054         MOVE "INFILE" TO TRAN-ABEND-DDNAME
+008055         MOVE TRAN-IN-STATUS TO TRAN-ABEND-STATUS
+008056         PERFORM 9800-ABEND-FILE-ERROR THRU 9800-EXIT
+008057     END-IF.
+008060     MOVE 0 TO TRAN-RESTART-COUNT.
+008070     IF TRAN-RESTART-REQUEST THEN
+008080         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+008090     IF TRAN-RESTART-COUNT IS GREATER THAN ZERO THEN
+008095         MOVE TRAN-RESTART-COUNT TO TRAN-SKIP-COUNT
+008097         MOVE "Y" TO TRAN-FREQ-PARTIAL-SW
+008100         PERFORM 1150-OPEN-EXTEND-OUT THRU 1150-EXIT
+008110         PERFORM 1200-SKIP-RECORD THRU 1200-EXIT
+008120             TRAN-SKIP-COUNT TIMES
+008130     ELSE
+008140         PERFORM 1160-OPEN-OUTPUT-OUT THRU 1160-EXIT.
+008300     PERFORM 2100-READ-RECORD THRU 2100-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008550*
+008552 1150-OPEN-EXTEND-OUT.
+008553     IF TRAN-MODE-ENCODE THEN
+008554         OPEN EXTEND TRAN-ENC-OUT-FILE
+008555     ELSE
+008556         OPEN EXTEND TRAN-OUT-FILE.
+008556     IF NOT TRAN-OUT-OK THEN
+008556         MOVE "OUTFILE" TO TRAN-ABEND-DDNAME
+008556         MOVE TRAN-OUT-STATUS TO TRAN-ABEND-STATUS
+008556         PERFORM 9800-ABEND-FILE-ERROR THRU 9800-EXIT
+008556     END-IF.
+008557 1150-EXIT.
+008558     EXIT.
+008559*
+008561 1160-OPEN-OUTPUT-OUT.
+008562     IF TRAN-MODE-ENCODE THEN
+008563         OPEN OUTPUT TRAN-ENC-OUT-FILE
+008564     ELSE
+008565         OPEN OUTPUT TRAN-OUT-FILE.
+008565     IF NOT TRAN-OUT-OK THEN
+008565         MOVE "OUTFILE" TO TRAN-ABEND-DDNAME
+008565         MOVE TRAN-OUT-STATUS TO TRAN-ABEND-STATUS
+008565         PERFORM 9800-ABEND-FILE-ERROR THRU 9800-EXIT
+008565     END-IF.
+008566 1160-EXIT.
+008567     EXIT.
+008568*
+008560 1100-LOAD-CHECKPOINT.
+008570     OPEN INPUT TRAN-CKPT-FILE.
+008580     IF TRAN-CKPT-NOT-FOUND THEN
+008590         DISPLAY "TRANCODE: NO CHECKPOINT FOUND, STARTING FRESH"
+008600     ELSE
+008610         READ TRAN-CKPT-FILE
+008620             AT END
+008630                 CONTINUE
+008640             NOT AT END
+008650                 IF CKPT-IN-PROGRESS AND
+008660                    CKPT-RUN-MODE IS EQUAL TO TRAN-MODE-SW
+008670                     MOVE CKPT-RECS-PROCESSED
+008671                         TO TRAN-RESTART-COUNT
+008680                 ELSE
+008690                     DISPLAY "TRANCODE: LAST RUN COMPLETE, "
+008700                         "STARTING FRESH"
+008710         END-READ
+008720         CLOSE TRAN-CKPT-FILE.
+008730 1100-EXIT.
+008740     EXIT.
+008750*
+008760 1200-SKIP-RECORD.
+008770     PERFORM 2100-READ-RECORD THRU 2100-EXIT.
+008780 1200-EXIT.
+008790     EXIT.
+008800*
+008900 2000-PROCESS-FILE.
+009100     PERFORM 2200-TRANSCODE-RECORD THRU 2200-EXIT.
+009150     PERFORM 2300-WRITE-RECORD THRU 2300-EXIT.
+009175     PERFORM 2400-MAYBE-CHECKPOINT THRU 2400-EXIT.
+009180     PERFORM 2100-READ-RECORD THRU 2100-EXIT.
+009200 2000-EXIT.
+009250     EXIT.
+009300*
+009400 2100-READ-RECORD.
+009410     IF TRAN-MODE-ENCODE THEN
+009420         READ TRAN-ENC-IN-FILE
+009430             AT END
+009440                 MOVE "Y" TO TRAN-EOF-SW
+009450             NOT AT END
+009460                 MOVE TRAN-ENC-IN-RECORD TO TRAN-WORK-IN
+009470                 ADD 1 TO TRAN-RECS-READ
+009480         END-READ
+009490     ELSE
+009500         READ TRAN-IN-FILE
+009600             AT END
+009700                 MOVE "Y" TO TRAN-EOF-SW
+009800             NOT AT END
+009810                 MOVE TRAN-IN-RECORD TO TRAN-WORK-IN
+009900                 ADD 1 TO TRAN-RECS-READ
+009910         END-READ.
+009920     IF NOT TRAN-AT-EOF AND NOT TRAN-IN-OK THEN
+009930         MOVE "INFILE" TO TRAN-ABEND-DDNAME
+009940         MOVE TRAN-IN-STATUS TO TRAN-ABEND-STATUS
+009950         PERFORM 9800-ABEND-FILE-ERROR THRU 9800-EXIT
+009960     END-IF.
+010000 2100-EXIT.
+010100     EXIT.
+010200*
+010300 2200-TRANSCODE-RECORD.
+010400     MOVE SPACES TO TRAN-WORK-OUT.
+010500     MOVE 1 TO TRAN-OUT-PTR.
+010550     MOVE 1 TO TRAN-CHAR-IDX.
+010600     PERFORM 2210-TRANSCODE-CHAR THRU 2210-EXIT
+010800         UNTIL TRAN-CHAR-IDX IS GREATER THAN TRAN-IN-LIMIT.
+010900 2200-EXIT.
+011000     EXIT.
+011100*
+011200 2210-TRANSCODE-CHAR.
+011300     IF TRAN-MODE-DECODE THEN
+011400         MOVE TRAN-WORK-IN (TRAN-CHAR-IDX:1) TO TRAN-BYTE-CHAR
+011500         MOVE TRAN-BYTE-NUM TO TRAN-CHAR-CODE
+011600         CALL "DECODE-ASCII" USING TRAN-ASCII-CHAR,
+011650             TRAN-DASC-CONTROL
+011700         PERFORM 2230-APPEND-STRING THRU 2230-EXIT
+011710         ADD 1 TO TRAN-CHAR-IDX
+011800     ELSE
+011810         PERFORM 2215-NEXT-TOKEN-LEN THRU 2215-EXIT
+011900         MOVE SPACES TO TRAN-CHAR-STRING
+012000         MOVE TRAN-WORK-IN (TRAN-CHAR-IDX:TRAN-TOKEN-LEN)
+012010             TO TRAN-CHAR-STRING (1:TRAN-TOKEN-LEN)
+012100         CALL "ENCODE-ASCII" USING TRAN-ASCII-CHAR,
+012150             TRAN-EASC-CONTROL
+012200         PERFORM 2240-APPEND-BYTE THRU 2240-EXIT
+012210         ADD TRAN-TOKEN-LEN TO TRAN-CHAR-IDX.
+012250     PERFORM 2250-TALLY-FREQUENCY THRU 2250-EXIT.
+012300 2210-EXIT.
+012400     EXIT.
+012405*
+012410*    PEEKS AHEAD FROM TRAN-CHAR-IDX TO FIND HOW MANY BYTES THE
+012412*    NEXT ESCAPE TOKEN OCCUPIES, SO A MULTI-BYTE "$XXX$" OR
+012414*    "\"-STYLE TOKEN IS HANDED TO ENCODE-ASCII WHOLE INSTEAD OF
+012416*    ONE RAW BYTE AT A TIME.  DEFAULTS TO 1 (A BARE LITERAL
+012418*    BYTE) WHEN NEITHER FORM APPLIES.
+012420 2215-NEXT-TOKEN-LEN.
+012430     MOVE 1 TO TRAN-TOKEN-LEN.
+012440     MOVE TRAN-WORK-IN (TRAN-CHAR-IDX:1) TO TRAN-SCAN-CHAR.
+012450     IF TRAN-SCAN-CHAR IS EQUAL TO "$" THEN
+012460         PERFORM 2216-SCAN-DOLLAR-TOKEN THRU 2216-EXIT
+012470     ELSE IF TRAN-BKSL-SW IS EQUAL TO "Y"
+012480             AND TRAN-SCAN-CHAR IS EQUAL TO "\" THEN
+012490         PERFORM 2217-SCAN-BACKSLASH-TOKEN THRU 2217-EXIT.
+012495 2215-EXIT.
+012496     EXIT.
+012497*
+012498 2216-SCAN-DOLLAR-TOKEN.
+012500     MOVE "N" TO TRAN-TOKEN-FOUND-SW.
+012510     PERFORM 2218-SCAN-ONE-POS THRU 2218-EXIT
+012520         VARYING TRAN-SCAN-POS FROM 2 BY 1
+012530         UNTIL TRAN-SCAN-POS > 6
+012540            OR TRAN-TOKEN-FOUND-SW IS EQUAL TO "Y".
+012550 2216-EXIT.
+012560     EXIT.
+012570*
+012580 2218-SCAN-ONE-POS.
+012590     IF (TRAN-CHAR-IDX + TRAN-SCAN-POS - 1)
+012600             IS LESS THAN OR EQUAL TO TRAN-IN-LIMIT THEN
+012610         MOVE TRAN-WORK-IN (TRAN-CHAR-IDX + TRAN-SCAN-POS - 1:1)
+012620             TO TRAN-SCAN-CHAR
+012630         IF TRAN-SCAN-CHAR IS EQUAL TO "$" THEN
+012640             MOVE TRAN-SCAN-POS TO TRAN-TOKEN-LEN
+012650             MOVE "Y" TO TRAN-TOKEN-FOUND-SW
+012660         END-IF
+012670     ELSE
+012680         MOVE "Y" TO TRAN-TOKEN-FOUND-SW.
+012690 2218-EXIT.
+012700     EXIT.
+012710*
+012720 2217-SCAN-BACKSLASH-TOKEN.
+012730     IF (TRAN-CHAR-IDX + 1) IS GREATER THAN TRAN-IN-LIMIT THEN
+012740         MOVE 1 TO TRAN-TOKEN-LEN
+012750     ELSE
+012760         MOVE TRAN-WORK-IN (TRAN-CHAR-IDX + 1:1) TO TRAN-SCAN-CHAR
+012770         IF TRAN-SCAN-CHAR IS EQUAL TO "x"
+012780                 AND (TRAN-CHAR-IDX + 3) IS LESS THAN
+012790                     OR EQUAL TO TRAN-IN-LIMIT THEN
+012800             MOVE 4 TO TRAN-TOKEN-LEN
+012810         ELSE
+012820             MOVE 2 TO TRAN-TOKEN-LEN
+012830         END-IF
+012840     END-IF.
+012850 2217-EXIT.
+012860     EXIT.
+012410*
+012420 2250-TALLY-FREQUENCY.
+012430     MOVE "TALLY" TO TRAN-FREQ-REQ-CODE.
+012440     MOVE TRAN-CHAR-CODE TO TRAN-FREQ-CHAR-CODE.
+012450     CALL "FREQUENCY-AUDIT" USING TRAN-FREQ-REQUEST.
+012460 2250-EXIT.
+012470     EXIT.
+012500*
+012600 2230-APPEND-STRING.
+012650     IF TRAN-CHAR-STRING IS EQUAL TO SPACES THEN
+012660         IF TRAN-OUT-PTR IS LESS THAN OR EQUAL TO 5994 THEN
+012670             MOVE SPACE TO TRAN-WORK-OUT (TRAN-OUT-PTR:1)
+012680             ADD 1 TO TRAN-OUT-PTR
+012690         END-IF
+012700     ELSE IF TRAN-OUT-PTR IS LESS THAN OR EQUAL TO 5989 THEN
+012800         STRING TRAN-CHAR-STRING DELIMITED BY SPACE
+012900             INTO TRAN-WORK-OUT
+013000             WITH POINTER TRAN-OUT-PTR.
+013100 2230-EXIT.
+013200     EXIT.
+013300*
+013400 2240-APPEND-BYTE.
+013500     IF TRAN-OUT-PTR IS LESS THAN OR EQUAL TO TRAN-OUT-LIMIT THEN
+013600         MOVE TRAN-CHAR-CODE TO TRAN-BYTE-NUM
+013700         MOVE TRAN-BYTE-CHAR TO TRAN-WORK-OUT (TRAN-OUT-PTR:1)
+013800         ADD 1 TO TRAN-OUT-PTR.
+013900 2240-EXIT.
+014000     EXIT.
+014100*
+014200 2300-WRITE-RECORD.
+014210     IF TRAN-MODE-ENCODE THEN
+014220         MOVE TRAN-WORK-OUT TO TRAN-ENC-OUT-RECORD
+014230         WRITE TRAN-ENC-OUT-RECORD
+014240     ELSE
+014250         MOVE TRAN-WORK-OUT TO TRAN-OUT-RECORD
+014260         WRITE TRAN-OUT-RECORD.
+014300     IF NOT TRAN-OUT-OK THEN
+014320         MOVE "OUTFILE" TO TRAN-ABEND-DDNAME
+014340         MOVE TRAN-OUT-STATUS TO TRAN-ABEND-STATUS
+014360         PERFORM 9800-ABEND-FILE-ERROR THRU 9800-EXIT
+014380     END-IF.
+014400     ADD 1 TO TRAN-RECS-WRITTEN.
+014500 2300-EXIT.
+014600     EXIT.
+014650*
+014660 2400-MAYBE-CHECKPOINT.
+014665     DIVIDE TRAN-RECS-READ BY TRAN-CKPT-INTERVAL
+014666         GIVING TRAN-CKPT-QUOTIENT
+014667         REMAINDER TRAN-CKPT-REMAINDER.
+014670     IF TRAN-RECS-READ IS GREATER THAN ZERO AND
+014680        TRAN-CKPT-REMAINDER IS EQUAL TO ZERO THEN
+014690         PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT.
+014700 2400-EXIT.
+014710     EXIT.
+014720*
+014730 2410-WRITE-CHECKPOINT.
+014740     MOVE TRAN-RECS-READ TO CKPT-RECS-PROCESSED.
+014745     MULTIPLY TRAN-RECS-READ BY TRAN-IN-LIMIT
+014748         GIVING CKPT-BYTE-POSITION.
+014760     MOVE TRAN-MODE-SW TO CKPT-RUN-MODE.
+014770     MOVE "P" TO CKPT-RUN-STATUS.
+014780     MOVE SPACES TO CKPT-FILLER.
+014790     OPEN OUTPUT TRAN-CKPT-FILE.
+014800     WRITE TRAN-CKPT-RECORD.
+014810     CLOSE TRAN-CKPT-FILE.
+014820 2410-EXIT.
+014830     EXIT.
+014840*
+014900 9000-TERMINATE.
+014910     MOVE TRAN-RECS-READ TO CKPT-RECS-PROCESSED.
+014915     MULTIPLY TRAN-RECS-READ BY TRAN-IN-LIMIT
+014918         GIVING CKPT-BYTE-POSITION.
+014930     MOVE TRAN-MODE-SW TO CKPT-RUN-MODE.
+014940     MOVE "C" TO CKPT-RUN-STATUS.
+014950     MOVE SPACES TO CKPT-FILLER.
+014960     OPEN OUTPUT TRAN-CKPT-FILE.
+014970     WRITE TRAN-CKPT-RECORD.
+014980     CLOSE TRAN-CKPT-FILE.
+014985     IF TRAN-MODE-ENCODE THEN
+014987         CLOSE TRAN-ENC-IN-FILE, TRAN-ENC-OUT-FILE
+014989     ELSE
+014990         CLOSE TRAN-IN-FILE, TRAN-OUT-FILE.
+015100     DISPLAY "TRANCODE: MODE=" TRAN-MODE-SW
+015200         " RECORDS READ=" TRAN-RECS-READ
+015300         " RECORDS WRITTEN=" TRAN-RECS-WRITTEN.
+015350     MOVE "REPORT" TO TRAN-FREQ-REQ-CODE.
+015360     CALL "FREQUENCY-AUDIT" USING TRAN-FREQ-REQUEST.
+015400 9000-EXIT.
+015500     EXIT.
+015510*
+015520 9800-ABEND-FILE-ERROR.
+015530     DISPLAY "TRANCODE: FATAL I/O ERROR ON " TRAN-ABEND-DDNAME
+015540         " FILE STATUS=" TRAN-ABEND-STATUS.
+015550     MOVE 16 TO RETURN-CODE.
+015560     GOBACK.
+015570 9800-EXIT.
+015580     EXIT.
